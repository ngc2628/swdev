@@ -0,0 +1,206 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. regress.
+
+      * Regression driver: runs bubblesort/sort, table/table and the
+      * bubble.1 sort/sorx demos against known fixtures and reports
+      * any mismatch, so a change to one sort implementation gets
+      * caught instead of waiting for a user to notice bad numbers.
+      * Build the four targets first, e.g.:
+      *   cobc -x -I cobol/copy -o cobol/bubblesort/sort
+      *     cobol/bubblesort/sort.cbl cobol/utl/num53.cbl
+      *     cobol/utl/tablestats.cbl cobol/utl/audit-log.cbl
+      *     cobol/utl/now-str.cbl
+      *   cobc -x -I cobol/copy -o cobol/table/table
+      *     cobol/table/table.cbl cobol/utl/num53.cbl
+      *     cobol/utl/tablestats.cbl cobol/utl/audit-log.cbl
+      *     cobol/utl/now-str.cbl
+      *   cobc -x -o cobol/bubble.1/sort cobol/bubble.1/sort.cbl
+      *   cobc -x -o cobol/bubble.1/sorx cobol/bubble.1/sorx.cbl
+      *   cobc -x -I cobol/copy -o cobol/regress/regress
+      *     cobol/regress/regress.cbl
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+         01 v-ws.
+           05 bubblesort-exe PIC X(128) VALUE
+             "../bubblesort/sort".
+           05 table-exe PIC X(128) VALUE
+             "../table/table".
+           05 bubble1-exe PIC X(128) VALUE
+             "../bubble.1/sort".
+           05 bubble1x-exe PIC X(128) VALUE
+             "../bubble.1/sorx".
+           05 onecol-tbl PIC X(128) VALUE
+             "fixtures/onecol.tbl".
+           05 threecol-tbl PIC X(128) VALUE
+             "fixtures/threecol.tbl".
+           05 golden-twenty PIC X(128) VALUE
+             "fixtures/twenty_sorted.golden".
+           05 cmd-buf PIC X(1024) VALUE SPACES.
+           05 failcount PIC 9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       A-main SECTION.
+         A-para-1.
+           ACCEPT bubblesort-exe FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           ACCEPT table-exe FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           ACCEPT bubble1-exe FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           ACCEPT bubble1x-exe FROM ARGUMENT-VALUE
+             ON EXCEPTION CONTINUE
+           END-ACCEPT
+           PERFORM B-check-bubblesort
+           PERFORM C-check-table
+           PERFORM D-check-bubble1
+           PERFORM E-check-bubble1x
+           DISPLAY ' '
+           IF failcount = 0 THEN
+             DISPLAY 'regress: all checks passed'
+           ELSE
+             DISPLAY 'regress: ', failcount, ' check(s) failed'
+           END-IF
+           MOVE failcount TO RETURN-CODE
+           STOP RUN
+         .
+
+       B-check-bubblesort SECTION.
+         B-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             FUNCTION TRIM(bubblesort-exe) " "
+             FUNCTION TRIM(onecol-tbl) " A V "
+             "> /tmp/regress_bubblesort.log 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "awk 'NR>1{print $2}' "
+             FUNCTION TRIM(onecol-tbl) ".srt | sed 's/[.]$//' "
+             "> /tmp/regress_bubblesort_actual.txt"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "awk 'NR>1{print $2}' "
+             FUNCTION TRIM(onecol-tbl) " | sort -n > "
+             "/tmp/regress_bubblesort_expected.txt"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "diff -q /tmp/regress_bubblesort_actual.txt "
+             "/tmp/regress_bubblesort_expected.txt > "
+             "/dev/null 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'PASS  bubblesort/sort ascending order matches ',
+               FUNCTION TRIM(onecol-tbl)
+           ELSE
+             DISPLAY 'FAIL  bubblesort/sort ascending order ',
+               'mismatch on ', FUNCTION TRIM(onecol-tbl)
+             ADD 1 TO failcount
+           END-IF
+         .
+
+       C-check-table SECTION.
+         C-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             FUNCTION TRIM(table-exe) " "
+             FUNCTION TRIM(threecol-tbl) " "
+             "> /tmp/regress_table.log 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE "grep -q TOTAL /tmp/regress_table.log" TO cmd-buf
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'PASS  table/table produced a totals line for ',
+               FUNCTION TRIM(threecol-tbl)
+           ELSE
+             DISPLAY 'FAIL  table/table did not produce a totals ',
+               'line for ', FUNCTION TRIM(threecol-tbl)
+             ADD 1 TO failcount
+           END-IF
+         .
+
+       D-check-bubble1 SECTION.
+         D-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             FUNCTION TRIM(bubble1-exe)
+             " > /tmp/regress_bubble1.log 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "awk '/^result$/{f=1;next} "
+             "f && $1~/^[0-9]+$/{printf ""%d\n"",$2} "
+             "f && $1!~/^[0-9]+$/{f=0}' "
+             "/tmp/regress_bubble1.log > "
+             "/tmp/regress_bubble1_actual.txt"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "diff -q /tmp/regress_bubble1_actual.txt "
+             FUNCTION TRIM(golden-twenty) " > /dev/null 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'PASS  bubble.1/sort matches the known-good order'
+           ELSE
+             DISPLAY 'FAIL  bubble.1/sort no longer matches the ',
+               'known-good order'
+             ADD 1 TO failcount
+           END-IF
+         .
+
+       E-check-bubble1x SECTION.
+         E-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             FUNCTION TRIM(bubble1x-exe)
+             " > /tmp/regress_bubble1x.log 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "awk '$1 ~ /^[0-9]+$/{printf ""%d\n"",$2}' "
+             "/tmp/regress_bubble1x.log > "
+             "/tmp/regress_bubble1x_actual.txt"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           MOVE SPACES TO cmd-buf
+           STRING
+             "diff -q /tmp/regress_bubble1x_actual.txt "
+             FUNCTION TRIM(golden-twenty) " > /dev/null 2>&1"
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'PASS  bubble.1/sorx matches the known-good order'
+           ELSE
+             DISPLAY 'FAIL  bubble.1/sorx no longer matches the ',
+               'known-good order'
+             ADD 1 TO failcount
+           END-IF
+         .
