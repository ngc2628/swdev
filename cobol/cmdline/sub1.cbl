@@ -6,11 +6,26 @@
        LINKAGE SECTION.
          01 person-data.
            COPY nameid.
+         01 opt-verbose PIC 9.
+         01 opt-fname PIC X(128).
 
-       PROCEDURE DIVISION USING person-data.
+       PROCEDURE DIVISION USING person-data, opt-verbose, opt-fname.
        A-main SECTION.
          A-para-1.
            DISPLAY 'call sub1'
-           MOVE 11 TO m_id
+           IF m_name = SPACES THEN
+             DISPLAY 'sub1: missing name, failing'
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             MOVE 11 TO m_id
+             MOVE 0 TO RETURN-CODE
+           END-IF
+           IF opt-verbose = 1 THEN
+             DISPLAY 'sub1: verbose id=', m_id, ' name=', m_name
+           END-IF
+           IF NOT opt-fname = SPACES THEN
+             DISPLAY 'sub1: configured file ',
+               FUNCTION TRIM(opt-fname)
+           END-IF
            EXIT PROGRAM
-         .      
+         .
