@@ -10,25 +10,54 @@
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
          01 v-ws.
-           COPY nameid.
-           10 arg PIC X(32) VALUE SPACES.
-                
+           05 person-data.
+             COPY nameid.
+           05 cmd-opts.
+             COPY cmdopts.
+           05 arg PIC X(32) VALUE SPACES.
+
        PROCEDURE DIVISION.
        A-main SECTION.
          A-para-1.
+           MOVE 'tiger' TO m_name
+           PERFORM B-arg WITH TEST AFTER UNTIL arg=SPACES
            DISPLAY "id, name " m_id, " ", m_name
-           CALL 'sub1' USING m_id, m_name
+           CALL 'sub1' USING person-data, opt-verbose, opt-fname
+           IF RETURN-CODE NOT = 0 THEN
+             DISPLAY 'cmdline: sub1 failed, return code ',
+               RETURN-CODE
+             GO TO A-para-2
+           END-IF
            DISPLAY "id, name " m_id, " ", m_name
-           CALL 'sub2' USING m_id, m_name
-           PERFORM B-arg WITH TEST AFTER UNTIL arg=SPACES
+           CALL 'sub2' USING person-data, opt-verbose, opt-fname
+           IF RETURN-CODE NOT = 0 THEN
+             DISPLAY 'cmdline: sub2 failed, return code ',
+               RETURN-CODE
+             GO TO A-para-2
+           END-IF
+         .
+         A-para-2.
            STOP RUN
          .
-       
+
        B-ARG SECTION.
          B-para-1.
-           MOVE SPACES TO arg 
+           MOVE SPACES TO arg
            ACCEPT arg FROM ARGUMENT-VALUE
-           IF NOT arg=SPACES DISPLAY 'arg ' arg 
+           EVALUATE TRUE
+             WHEN arg = '-v'
+               MOVE 1 TO opt-verbose
+               DISPLAY 'arg -v (verbose)'
+             WHEN arg = '-f'
+               ACCEPT arg FROM ARGUMENT-VALUE
+                 ON EXCEPTION
+                   MOVE SPACES TO arg
+               END-ACCEPT
+               MOVE arg TO opt-fname
+               DISPLAY 'arg -f ' FUNCTION TRIM(opt-fname)
+             WHEN NOT arg = SPACES
+               DISPLAY 'arg ' arg
+           END-EVALUATE
          .
 
       
