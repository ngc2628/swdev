@@ -10,24 +10,42 @@
        LINKAGE SECTION.
          01 person-data.
            COPY nameid.
+         01 opt-verbose PIC 9.
+         01 opt-fname PIC X(128).
 
-       PROCEDURE DIVISION USING person-data.
+       PROCEDURE DIVISION USING person-data, opt-verbose, opt-fname.
        A-main SECTION.
          A-para-1.
            DISPLAY 'call sub2'
+           IF m_id = 0 THEN
+             DISPLAY 'sub2: missing id, failing'
+             MOVE 8 TO RETURN-CODE
+             GO TO A-para-2
+           END-IF
+           IF NOT opt-fname = SPACES THEN
+             DISPLAY 'sub2: configured file ',
+               FUNCTION TRIM(opt-fname)
+           END-IF
       *     PERFORM LOOP1
       *     PERFORM LOOP2
            MOVE 3 TO m_cnt
-           PERFORM UNTIL m_cnt=0 
+           PERFORM UNTIL m_cnt=0
              COMPUTE m_cnt = m_cnt - 1
-             DISPLAY m_cnt
+             IF opt-verbose = 1 THEN
+               DISPLAY 'sub2: countdown ', m_cnt
+             ELSE
+               DISPLAY m_cnt
+             END-IF
            END-PERFORM
            PERFORM 3 TIMES
              DISPLAY m_cnt
              COMPUTE m_cnt = m_cnt + 1
            END-PERFORM
+           MOVE 0 TO RETURN-CODE
+         .
+         A-para-2.
            EXIT PROGRAM
-         . 
+         .
 
        B-loop1 SECTION.
          B-para-1.
