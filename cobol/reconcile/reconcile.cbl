@@ -0,0 +1,223 @@
+
+       identification division.
+         program-id. reconcile.
+
+       environment division.
+         input-output section.
+         file-control.
+           select tableinp1 assign to fname1
+           organization is line sequential.
+           select tableinp2 assign to fname2
+           organization is line sequential.
+
+       data division.
+         file section.
+         fd tableinp1.
+           01 table-record1 pic a(255) value spaces.
+         fd tableinp2.
+           01 table-record2 pic a(255) value spaces.
+         working-storage section.
+         local-storage section.
+           01 v-ws.
+             05 fname1 pic a(128) value spaces.
+             05 fname2 pic a(128) value spaces.
+             05 iseof1 pic 9 value 0.
+             05 iseof2 pic 9 value 0.
+             05 cntrec1 pic 9(6) value 0.
+             05 cntrec2 pic 9(6) value 0.
+             05 dataidx1 pic 9(3) value 0.
+             05 dataidx2 pic 9(3) value 0.
+             05 linenum pic 9(6) value 0.
+             05 ii pic 9(4) value 0.
+             05 jj pic 9(4) value 0.
+             05 matchidx pic 9(4) value 0.
+             05 found-flag pic 9 value 0.
+             05 r-header-in pic x(32) value spaces.
+             05 t-val-in pic x(32) value spaces.
+             05 before-str pic x(32) value spaces.
+             05 truncated-warned1 pic 9 value 0.
+             05 truncated-warned2 pic 9 value 0.
+             05 number53.
+               copy num53.
+      *    each snapshot's t-row carries an OCCURS DEPENDING ON,
+      *    which GnuCOBOL only allows on the last item of its
+      *    record, so old/new each get their own 01-level record
+      *    instead of living as 05 items inside v-ws.
+           01 table-data-1d-old.
+             copy coor1d.
+           01 table-data-1d-new.
+             copy coor1d replacing
+               ==t-length== by ==t-length-new==
+               ==c-header== by ==c-header-new==
+               ==t-row== by ==t-row-new==
+               ==r-header== by ==r-header-new==
+               ==t-col== by ==t-col-new==
+               ==t-val== by ==t-val-new==.
+
+       procedure division.
+       a00-start section.
+         accept fname1 from argument-value
+         if fname1 = spaces then
+           display 'usage: reconcile old-table-file new-table-file'
+           go to a99-end
+         end-if
+         accept fname2 from argument-value
+         if fname2 = spaces then
+           display 'usage: reconcile old-table-file new-table-file'
+           go to a99-end
+         end-if
+         display 'comparing ', function trim(fname1), ' (old) to ',
+           function trim(fname2), ' (new)'
+         perform g00-read-old
+         perform g01-read-new
+         perform j00-report
+         .
+       a99-end.
+         stop run
+         .
+
+       g00-read-old section.
+         move 0 to cntrec1
+         move 0 to iseof1
+         move 0 to dataidx1
+         open input tableinp1
+         perform until iseof1=1
+           read tableinp1 into table-record1
+           at end
+             move 1 to iseof1
+           not at end
+             if table-record1 not = spaces then
+               if cntrec1 = 0 then
+                 move table-record1 to c-header
+               else
+                 move spaces to r-header-in
+                 move spaces to t-val-in
+                 unstring table-record1 delimited by all spaces into
+                   r-header-in, t-val-in
+                 end-unstring
+                 if function test-numval(t-val-in) not = 0 then
+                   compute linenum = cntrec1 + 1
+                   display 'reconcile: bad row at line ', linenum,
+                     ' skipped: ', function trim(table-record1)
+                 else
+                   if dataidx1 >= 999 then
+                     if truncated-warned1 = 0 then
+                       display 'reconcile: old table exceeds ',
+                         'capacity of 999 rows, extra rows ignored'
+                       move 1 to truncated-warned1
+                     end-if
+                   else
+                     add 1 to dataidx1
+                     move r-header-in to r-header(dataidx1)
+                     move t-val-in to t-val(dataidx1)
+                   end-if
+                 end-if
+               end-if
+             end-if
+             add 1 to cntrec1
+           end-read
+         end-perform
+         close tableinp1
+         move dataidx1 to t-length
+         .
+
+       g01-read-new section.
+         move 0 to cntrec2
+         move 0 to iseof2
+         move 0 to dataidx2
+         open input tableinp2
+         perform until iseof2=1
+           read tableinp2 into table-record2
+           at end
+             move 1 to iseof2
+           not at end
+             if table-record2 not = spaces then
+               if cntrec2 = 0 then
+                 move table-record2 to c-header-new
+               else
+                 move spaces to r-header-in
+                 move spaces to t-val-in
+                 unstring table-record2 delimited by all spaces into
+                   r-header-in, t-val-in
+                 end-unstring
+                 if function test-numval(t-val-in) not = 0 then
+                   compute linenum = cntrec2 + 1
+                   display 'reconcile: bad row at line ', linenum,
+                     ' skipped: ', function trim(table-record2)
+                 else
+                   if dataidx2 >= 999 then
+                     if truncated-warned2 = 0 then
+                       display 'reconcile: new table exceeds ',
+                         'capacity of 999 rows, extra rows ignored'
+                       move 1 to truncated-warned2
+                     end-if
+                   else
+                     add 1 to dataidx2
+                     move r-header-in to r-header-new(dataidx2)
+                     move t-val-in to t-val-new(dataidx2)
+                   end-if
+                 end-if
+               end-if
+             end-if
+             add 1 to cntrec2
+           end-read
+         end-perform
+         close tableinp2
+         move dataidx2 to t-length-new
+         .
+
+       j00-report section.
+         display ' '
+         display 'DROPPED (in old, not in new):'
+         perform varying ii from 1 by 1 until t-length < ii
+           move 0 to found-flag
+           perform varying jj from 1 by 1 until t-length-new < jj
+             if r-header(ii) = r-header-new(jj) then
+               move 1 to found-flag
+             end-if
+           end-perform
+           if found-flag = 0 then
+             display '  ', function trim(r-header(ii))
+           end-if
+         end-perform
+         display ' '
+         display 'ADDED (in new, not in old):'
+         perform varying jj from 1 by 1 until t-length-new < jj
+           move 0 to found-flag
+           perform varying ii from 1 by 1 until t-length < ii
+             if r-header-new(jj) = r-header(ii) then
+               move 1 to found-flag
+             end-if
+           end-perform
+           if found-flag = 0 then
+             display '  ', function trim(r-header-new(jj))
+           end-if
+         end-perform
+         display ' '
+         display 'CHANGED (value differs old -> new):'
+         perform varying ii from 1 by 1 until t-length < ii
+           move 0 to found-flag
+           perform varying jj from 1 by 1 until t-length-new < jj
+             if r-header(ii) = r-header-new(jj) then
+               move 1 to found-flag
+               move jj to matchidx
+             end-if
+           end-perform
+           if found-flag = 1 then
+             if t-val(ii) not = t-val-new(matchidx) then
+               move t-val(ii) to float53
+               call 'trim-float53' using number53
+               move numstr53 to before-str
+               move t-val-new(matchidx) to float53
+               call 'trim-float53' using number53
+               display '  ', function trim(r-header(ii)), '  ',
+                 function trim(before-str), ' -> ',
+                 function trim(numstr53)
+             end-if
+           end-if
+         end-perform
+         .
+
+       j99-exit.
+         exit
+         .
