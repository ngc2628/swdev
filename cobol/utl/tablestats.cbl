@@ -0,0 +1,82 @@
+
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. tablestats IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+         01 v-loc.
+           05 ii PIC 9(4) VALUE 0.
+           05 t-val-num PIC 9(16)V9(9) VALUE 0.
+
+       LINKAGE SECTION.
+         01 table-data-1d.
+           COPY coor1d.
+         01 table-data-3d.
+           COPY coor3d.
+         01 col-index PIC 9(3) VALUE 1.
+         01 table-stats.
+           COPY tablestats.
+
+       PROCEDURE DIVISION USING table-data-1d.
+
+       A-main SECTION.
+         A-para-1.
+           DISPLAY 'tablestats'
+           GOBACK
+         .
+
+      * count/sum/average/min/max over a table-data-1d's single
+      * value column, so sort.cbl doesn't have to grow its own copy
+      * of table.cbl's DD-summary-table loop.
+         ENTRY 'stats-table-1d' USING table-data-1d, table-stats.
+           INITIALIZE table-stats
+           IF t-length OF table-data-1d = 0
+             GOBACK
+           END-IF
+           MOVE t-length OF table-data-1d TO st-count
+           MOVE t-val OF table-data-1d(1) TO st-min
+           MOVE t-val OF table-data-1d(1) TO st-max
+           PERFORM VARYING ii FROM 1 BY 1
+               UNTIL ii > t-length OF table-data-1d
+             MOVE t-val OF table-data-1d(ii) TO t-val-num
+             COMPUTE st-sum = st-sum + t-val-num
+             IF t-val OF table-data-1d(ii) < st-min
+               MOVE t-val OF table-data-1d(ii) TO st-min
+             END-IF
+             IF t-val OF table-data-1d(ii) > st-max
+               MOVE t-val OF table-data-1d(ii) TO st-max
+             END-IF
+           END-PERFORM
+           COMPUTE st-avg ROUNDED = st-sum / t-length OF table-data-1d
+           GOBACK
+         .
+
+      * same aggregate figures, but for one column of a
+      * table-data-3d, so table.cbl's DD-summary-table can call this
+      * once per column instead of keeping its own inline loop.
+         ENTRY 'stats-table-3d' USING table-data-3d, col-index,
+             table-stats.
+           INITIALIZE table-stats
+           IF f-length OF table-data-3d = 0
+             GOBACK
+           END-IF
+           MOVE f-length OF table-data-3d TO st-count
+           MOVE t-val OF table-data-3d(1, col-index) TO st-min
+           MOVE t-val OF table-data-3d(1, col-index) TO st-max
+           PERFORM VARYING ii FROM 1 BY 1
+               UNTIL ii > f-length OF table-data-3d
+             MOVE t-val OF table-data-3d(ii, col-index) TO t-val-num
+             COMPUTE st-sum = st-sum + t-val-num
+             IF t-val OF table-data-3d(ii, col-index) < st-min
+               MOVE t-val OF table-data-3d(ii, col-index) TO st-min
+             END-IF
+             IF t-val OF table-data-3d(ii, col-index) > st-max
+               MOVE t-val OF table-data-3d(ii, col-index) TO st-max
+             END-IF
+           END-PERFORM
+           COMPUTE st-avg ROUNDED = st-sum / f-length OF table-data-3d
+           GOBACK
+         .
