@@ -0,0 +1,84 @@
+
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. trace-log IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT tracefile ASSIGN TO "trace.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS fs.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD tracefile.
+           01 trace-record PIC X(132) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+         01 v-loc.
+           05 fs PIC XX VALUE '00'.
+           05 status-str PIC -(9)9.
+           05 elapsed-ws.
+             COPY elapseddata.
+
+       LINKAGE SECTION.
+         01 trace-data.
+           COPY tracelog.
+
+       PROCEDURE DIVISION USING trace-data.
+
+       A-main SECTION.
+         A-para-1.
+           DISPLAY 'trace-log'
+           GOBACK
+         .
+
+      *  brackets a single subprogram CALL a dispatch chain is about
+      *  to make - stamps trc-start-data with the current datetime,
+      *  the same way audit-log.cbl's audit-start does for a whole
+      *  job and sql-log.cbl's sql-log-start does for a SQL statement.
+         ENTRY 'trace-log-start' USING trace-data.
+           MOVE SPACES TO trc-elapsed-str
+           CALL 'now-str' USING trc-start-data
+           GOBACK
+         .
+
+      *  closes out the step started by trace-log-start - stamps
+      *  trc-end-data, computes the elapsed time via now-str.cbl's
+      *  elapsed-now-str entry, and appends one line to trace.log.
+      *  The caller is expected to have already moved the step name
+      *  into trc-step and the step's RETURN-CODE into trc-status.
+         ENTRY 'trace-log-end' USING trace-data.
+           CALL 'now-str' USING trc-end-data
+           CALL 'elapsed-now-str' USING trc-start-data, trc-end-data,
+             elapsed-ws
+           MOVE elapsed-str OF elapsed-ws TO trc-elapsed-str
+           PERFORM B-write-line
+           GOBACK
+         .
+
+       B-write-line SECTION.
+         B-para-1.
+           MOVE trc-status TO status-str
+           MOVE SPACES TO trace-record
+           STRING
+             FUNCTION TRIM(trc-job) DELIMITED BY SIZE
+             ' step=' DELIMITED BY SIZE
+             FUNCTION TRIM(trc-step) DELIMITED BY SIZE
+             ' start=' DELIMITED BY SIZE
+             datetime-str OF trc-start-data DELIMITED BY SIZE
+             ' end=' DELIMITED BY SIZE
+             datetime-str OF trc-end-data DELIMITED BY SIZE
+             ' elapsed=' DELIMITED BY SIZE
+             FUNCTION TRIM(trc-elapsed-str) DELIMITED BY SIZE
+             ' rc=' DELIMITED BY SIZE
+             FUNCTION TRIM(status-str) DELIMITED BY SIZE
+             INTO trace-record
+           END-STRING
+           OPEN EXTEND tracefile
+           IF fs NOT = '00' THEN
+             OPEN OUTPUT tracefile
+           END-IF
+           WRITE trace-record
+           CLOSE tracefile
+         .
