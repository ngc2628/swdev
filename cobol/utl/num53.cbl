@@ -17,6 +17,12 @@
            05 charcode PIC 9(3) VALUE 0.
            05 chkcharcode PIC 9(3) VALUE 0.
            05 doloop PIC 9 VALUE 0.
+           05 scale53 PIC 9(18) VALUE 1.
+           05 scaled53 PIC S9(31) VALUE 0 USAGE IS COMP-3.
+           05 float53-num PIC S9(16)V9(15) VALUE 0 USAGE IS COMP-3.
+           05 intend PIC 9(2) VALUE 0.
+           05 curbuf PIC X(40) VALUE SPACES.
+           05 curptr PIC 9(2) VALUE 1.
            
        LINKAGE SECTION.
          01 number53.
@@ -40,15 +46,35 @@
 
          ENTRY 'trim-float53' USING number53.
            MOVE SPACES TO numstr53
+           PERFORM C-round-float53
            STRING float53 DELIMITED BY SIZE INTO strbuf
-           PERFORM B-numstr_attr 
+           PERFORM B-numstr_attr
            MOVE strbuf(strbeg:strlen) TO numstr53
            GOBACK
          .
 
+         ENTRY 'currency-num53' USING number53.
+           MOVE SPACES TO numstr53
+           PERFORM C-round-float53
+           STRING float53 DELIMITED BY SIZE INTO strbuf
+           PERFORM B-numstr_attr
+           PERFORM D-group-currency
+           GOBACK
+         .
+
+      *  a blank (or already-empty) numstr53 has no non-space content
+      *  to trim - MOVE numstr53(1:0) below would reference-modify to
+      *  a zero-length substring, which COBOL leaves undefined (some
+      *  runtimes raise EC-BOUND-REF-MOD), so that case is handled
+      *  explicitly here instead of relying on this runtime's
+      *  tolerance of it.
          ENTRY 'strlen-num53' USING number53.
            MOVE FUNCTION LENGTH(FUNCTION TRIM(numstr53)) TO int53
-           MOVE numstr53(1:int53) TO numstr53
+           IF int53 = 0 THEN
+             MOVE SPACES TO numstr53
+           ELSE
+             MOVE numstr53(1:int53) TO numstr53
+           END-IF
            GOBACK RETURNING int53
          .  
 
@@ -90,6 +116,53 @@
            COMPUTE strlen = 1 + strend - strbeg
          .
 
+       C-round-float53 SECTION.
+         C-para-1.
+           IF dp53 < 15
+             MOVE float53 TO float53-num
+             COMPUTE scale53 = 10 ** dp53
+             COMPUTE scaled53 ROUNDED = float53-num * scale53
+             COMPUTE float53-num = scaled53 / scale53
+             MOVE float53-num TO float53
+           END-IF
+         .
+
+      * insert thousands separators into the integer part of the
+      * already-trimmed number sitting in strbuf/strbeg/strend/strdec,
+      * prepend curr-symbol53 if the caller set one, and leave the
+      * result in numstr53.
+       D-group-currency SECTION.
+         D-para-1.
+           MOVE SPACES TO curbuf
+           MOVE 1 TO curptr
+           IF NOT curr-symbol53 = SPACES
+             STRING FUNCTION TRIM(curr-symbol53) DELIMITED BY SIZE
+               INTO curbuf WITH POINTER curptr
+             END-STRING
+           END-IF
+           IF strdec > 0
+             COMPUTE intend = strdec - 1
+           ELSE
+             MOVE strend TO intend
+           END-IF
+           PERFORM VARYING ii FROM strbeg BY 1 UNTIL ii > intend
+             IF ii > strbeg AND FUNCTION MOD(intend - ii + 1, 3) = 0
+               STRING ',' DELIMITED BY SIZE
+                 INTO curbuf WITH POINTER curptr
+               END-STRING
+             END-IF
+             STRING strbuf(ii:1) DELIMITED BY SIZE
+               INTO curbuf WITH POINTER curptr
+             END-STRING
+           END-PERFORM
+           IF strdec > 0
+             STRING strbuf(strdec:strend - strdec + 1)
+               DELIMITED BY SIZE INTO curbuf WITH POINTER curptr
+             END-STRING
+           END-IF
+           MOVE curbuf TO numstr53
+         .
+
 
 
 
