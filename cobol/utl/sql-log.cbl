@@ -0,0 +1,86 @@
+
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. sql-log IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT sqlfile ASSIGN TO "sql.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS fs.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD sqlfile.
+           01 sql-record PIC X(1200) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+         01 v-loc.
+           05 fs PIC XX VALUE '00'.
+           05 status-str PIC -(9)9.
+           05 elapsed-ws.
+             COPY elapseddata.
+
+       LINKAGE SECTION.
+         01 sql-log-data.
+           COPY sqllog.
+
+       PROCEDURE DIVISION USING sql-log-data.
+
+       A-main SECTION.
+         A-para-1.
+           DISPLAY 'sql-log'
+           GOBACK
+         .
+
+      *  brackets a single SQL statement pqconn is about to issue -
+      *  stamps sql-start-data with the current datetime (both the
+      *  structured fields elapsed-now-str needs and the formatted
+      *  datetime-str) the same way audit-log.cbl's audit-start does
+      *  for a whole job.
+         ENTRY 'sql-log-start' USING sql-log-data.
+           MOVE SPACES TO sql-elapsed-str
+           CALL 'now-str' USING sql-start-data
+           GOBACK
+         .
+
+      *  closes out the statement started by sql-log-start - stamps
+      *  sql-end-data, computes the elapsed time between the two via
+      *  now-str.cbl's elapsed-now-str entry, and appends one line to
+      *  sql.log. The caller is expected to have already moved the
+      *  executed statement text into sql-text and the PQresultStatus
+      *  outcome into sql-status.
+         ENTRY 'sql-log-end' USING sql-log-data.
+           CALL 'now-str' USING sql-end-data
+           CALL 'elapsed-now-str' USING sql-start-data, sql-end-data,
+             elapsed-ws
+           MOVE elapsed-str OF elapsed-ws TO sql-elapsed-str
+           PERFORM B-write-line
+           GOBACK
+         .
+
+       B-write-line SECTION.
+         B-para-1.
+           MOVE sql-status TO status-str
+           MOVE SPACES TO sql-record
+           STRING
+             FUNCTION TRIM(sql-job) DELIMITED BY SIZE
+             ' start=' DELIMITED BY SIZE
+             datetime-str OF sql-start-data DELIMITED BY SIZE
+             ' end=' DELIMITED BY SIZE
+             datetime-str OF sql-end-data DELIMITED BY SIZE
+             ' elapsed=' DELIMITED BY SIZE
+             FUNCTION TRIM(sql-elapsed-str) DELIMITED BY SIZE
+             ' status=' DELIMITED BY SIZE
+             FUNCTION TRIM(status-str) DELIMITED BY SIZE
+             ' sql=' DELIMITED BY SIZE
+             FUNCTION TRIM(sql-text) DELIMITED BY SIZE
+             INTO sql-record
+           END-STRING
+           OPEN EXTEND sqlfile
+           IF fs NOT = '00' THEN
+             OPEN OUTPUT sqlfile
+           END-IF
+           WRITE sql-record
+           CLOSE sqlfile
+         .
