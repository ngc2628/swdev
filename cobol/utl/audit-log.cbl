@@ -0,0 +1,80 @@
+
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. audit-log IS INITIAL.
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT auditfile ASSIGN TO "audit.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS fs.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD auditfile.
+           01 audit-record PIC X(132) VALUE SPACES.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+         01 v-loc.
+           05 fs PIC XX VALUE '00'.
+           05 rows-read-str PIC Z(7)9.
+           05 rows-written-str PIC Z(7)9.
+           05 datetime-data.
+             COPY datetimedata.
+
+       LINKAGE SECTION.
+         01 audit-data.
+           COPY auditlog.
+
+       PROCEDURE DIVISION USING audit-data.
+
+       A-main SECTION.
+         A-para-1.
+           DISPLAY 'audit-log'
+           GOBACK
+         .
+
+         ENTRY 'audit-start' USING audit-data.
+           MOVE SPACES TO aud-start-str
+           MOVE SPACES TO aud-end-str
+           MOVE 0 TO aud-rows-read
+           MOVE 0 TO aud-rows-written
+           MOVE SPACES TO aud-status
+           CALL 'now-str' USING datetime-data
+           MOVE datetime-str TO aud-start-str
+           GOBACK
+         .
+
+         ENTRY 'audit-end' USING audit-data.
+           CALL 'now-str' USING datetime-data
+           MOVE datetime-str TO aud-end-str
+           PERFORM B-write-line
+           GOBACK
+         .
+
+       B-write-line SECTION.
+         B-para-1.
+           MOVE aud-rows-read TO rows-read-str
+           MOVE aud-rows-written TO rows-written-str
+           MOVE SPACES TO audit-record
+           STRING
+             FUNCTION TRIM(aud-job) DELIMITED BY SIZE
+             ' start=' DELIMITED BY SIZE
+             aud-start-str DELIMITED BY SIZE
+             ' end=' DELIMITED BY SIZE
+             aud-end-str DELIMITED BY SIZE
+             ' read=' DELIMITED BY SIZE
+             FUNCTION TRIM(rows-read-str) DELIMITED BY SIZE
+             ' written=' DELIMITED BY SIZE
+             FUNCTION TRIM(rows-written-str) DELIMITED BY SIZE
+             ' status=' DELIMITED BY SIZE
+             FUNCTION TRIM(aud-status) DELIMITED BY SIZE
+             INTO audit-record
+           END-STRING
+           OPEN EXTEND auditfile
+           IF fs NOT = '00' THEN
+             OPEN OUTPUT auditfile
+           END-IF
+           WRITE audit-record
+           CLOSE auditfile
+         .
