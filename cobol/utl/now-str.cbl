@@ -7,29 +7,97 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
+         01 v-loc.
+           05 start-date-num PIC 9(8) VALUE 0.
+           05 end-date-num PIC 9(8) VALUE 0.
+           05 start-day-int PIC S9(9) VALUE 0.
+           05 end-day-int PIC S9(9) VALUE 0.
+           05 start-secs PIC S9(9) VALUE 0.
+           05 end-secs PIC S9(9) VALUE 0.
+           05 total-secs PIC S9(9) VALUE 0.
+           05 hours-str PIC 9(4) VALUE 0.
+           05 minutes-str PIC 9(2) VALUE 0.
+           05 seconds-str PIC 9(2) VALUE 0.
 
        LINKAGE SECTION.
          01 datetime-data.
            COPY 'datetimedata'.
+         01 start-datetime-data.
+           COPY 'datetimedata'.
+         01 end-datetime-data.
+           COPY 'datetimedata'.
+         01 elapsed-data.
+           COPY 'elapseddata'.
 
        PROCEDURE DIVISION USING datetime-data.
 
        A-main SECTION.
-         A-para-1. 
+         A-para-1.
            MOVE FUNCTION CURRENT-DATE TO datetime-data
-           STRING 
-             m_year2 DELIMITED BY SIZE
+           STRING
+             m_year OF datetime-data DELIMITED BY SIZE
              "-"
-             m_month DELIMITED BY SIZE
+             m_month OF datetime-data DELIMITED BY SIZE
              "-"
-             m_day DELIMITED BY SIZE
+             m_day OF datetime-data DELIMITED BY SIZE
              " "
-             m_hour DELIMITED BY SIZE
+             m_hour OF datetime-data DELIMITED BY SIZE
              ":"
-             m_minute DELIMITED BY SIZE
+             m_minute OF datetime-data DELIMITED BY SIZE
              ":"
-             m_second DELIMITED BY SIZE
-             INTO datetime-str
+             m_second OF datetime-data DELIMITED BY SIZE
+             INTO datetime-str OF datetime-data
            EXIT PROGRAM
          .
 
+      * take a start/end datetime-data pair (each as produced by the
+      * A-main entry point above) and return the elapsed hours,
+      * minutes and seconds between them, so a batch job can report
+      * its own run time instead of relying on an operator's wall
+      * clock. Handles a run that crosses midnight by comparing the
+      * two dates' Gregorian day numbers, not just their times.
+         ENTRY 'elapsed-now-str' USING start-datetime-data,
+             end-datetime-data, elapsed-data.
+           COMPUTE start-date-num =
+             (m_year OF start-datetime-data * 10000)
+             + (m_month OF start-datetime-data * 100)
+             + m_day OF start-datetime-data
+           COMPUTE end-date-num =
+             (m_year OF end-datetime-data * 10000)
+             + (m_month OF end-datetime-data * 100)
+             + m_day OF end-datetime-data
+           COMPUTE start-day-int =
+             FUNCTION INTEGER-OF-DATE(start-date-num)
+           COMPUTE end-day-int =
+             FUNCTION INTEGER-OF-DATE(end-date-num)
+           COMPUTE start-secs =
+             (m_hour OF start-datetime-data * 3600)
+             + (m_minute OF start-datetime-data * 60)
+             + m_second OF start-datetime-data
+           COMPUTE end-secs =
+             (m_hour OF end-datetime-data * 3600)
+             + (m_minute OF end-datetime-data * 60)
+             + m_second OF end-datetime-data
+           COMPUTE total-secs =
+             ((end-day-int - start-day-int) * 86400)
+             + (end-secs - start-secs)
+           IF total-secs < 0
+             MOVE 0 TO total-secs
+           END-IF
+           COMPUTE hours-str = total-secs / 3600
+           COMPUTE minutes-str = FUNCTION MOD(total-secs, 3600) / 60
+           COMPUTE seconds-str = FUNCTION MOD(total-secs, 60)
+           MOVE hours-str TO e_hours
+           MOVE minutes-str TO e_minutes
+           MOVE seconds-str TO e_seconds
+           STRING
+             hours-str DELIMITED BY SIZE
+             ":"
+             minutes-str DELIMITED BY SIZE
+             ":"
+             seconds-str DELIMITED BY SIZE
+             INTO elapsed-str
+           END-STRING
+           GOBACK
+         .
+
