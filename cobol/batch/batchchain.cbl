@@ -0,0 +1,200 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. batchchain.
+
+      * Batch job chain: EXTRACT -> SORT -> TABLE, with a
+      * step-level restart point, so a failure partway through a
+      * nightly run can be resumed from the failed step instead of
+      * redoing the whole chain by hand. EXTRACT has no program of
+      * its own in this tree - it is the upstream step that delivers
+      * table-file in the first place - so this chain treats it as a
+      * presence check on table-file rather than something it runs.
+      * Build the two real steps first, e.g.:
+      *   cobc -x -I cobol/copy -o cobol/bubblesort/sort
+      *     cobol/bubblesort/sort.cbl cobol/utl/num53.cbl
+      *     cobol/utl/audit-log.cbl cobol/utl/now-str.cbl
+      *   cobc -x -I cobol/copy -o cobol/table/table
+      *     cobol/table/table.cbl cobol/utl/num53.cbl
+      *     cobol/utl/audit-log.cbl cobol/utl/now-str.cbl
+      *   cobc -x -I cobol/copy -o cobol/batch/batchchain
+      *     cobol/batch/batchchain.cbl
+
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT statefile ASSIGN TO statename
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS state-fs.
+
+       DATA DIVISION.
+         FILE SECTION.
+         FD statefile.
+           01 state-record PIC X(32) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+         01 v-ws.
+           05 sort-exe PIC X(128) VALUE
+             "../bubblesort/sort".
+           05 table-exe PIC X(128) VALUE
+             "../table/table".
+           05 table-file PIC X(128) VALUE SPACES.
+           05 restart-arg PIC X(8) VALUE SPACES.
+           05 statename PIC X(132) VALUE SPACES.
+           05 state-fs PIC XX VALUE '00'.
+           05 last-step PIC 9 VALUE 0.
+           05 cur-step PIC 9 VALUE 0.
+           05 cmd-buf PIC X(1024) VALUE SPACES.
+           05 step-failed PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       A-main SECTION.
+         A-para-1.
+           ACCEPT table-file FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO table-file
+           END-ACCEPT
+           IF table-file = SPACES THEN
+             DISPLAY
+               'usage: batchchain table-file [RESTART]'
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF
+           ACCEPT restart-arg FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO restart-arg
+           END-ACCEPT
+           MOVE FUNCTION UPPER-CASE(restart-arg) TO restart-arg
+           STRING
+             FUNCTION TRIM(table-file) ".batchstate"
+             DELIMITED BY SIZE INTO statename
+           END-STRING
+           MOVE 0 TO last-step
+           IF restart-arg NOT = 'RESTART' THEN
+             PERFORM B-load-state
+           END-IF
+           MOVE 0 TO step-failed
+           IF last-step < 1 AND step-failed = 0 THEN
+             PERFORM C-step-extract
+           END-IF
+           IF last-step < 2 AND step-failed = 0 THEN
+             PERFORM D-step-sort
+           END-IF
+           IF last-step < 3 AND step-failed = 0 THEN
+             PERFORM E-step-table
+           END-IF
+           IF step-failed = 1 THEN
+             DISPLAY
+               'batchchain: chain stopped - rerun without RESTART ',
+               'to resume from the failed step'
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             DISPLAY 'batchchain: EXTRACT -> SORT -> TABLE completed'
+             PERFORM F-remove-state
+             MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK
+         .
+
+       B-load-state SECTION.
+         B-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             'test -e ' FUNCTION TRIM(statename)
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             OPEN INPUT statefile
+             READ statefile INTO state-record
+               AT END
+                 MOVE 0 TO last-step
+               NOT AT END
+                 MOVE state-record TO last-step
+             END-READ
+             CLOSE statefile
+             IF last-step > 0 THEN
+               DISPLAY 'batchchain: resuming ',
+                 FUNCTION TRIM(table-file),
+                 ' after step ', last-step, ' (use RESTART to redo ',
+                 'the whole chain)'
+             END-IF
+           END-IF
+         .
+
+       C-step-extract SECTION.
+         C-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             'test -f ' FUNCTION TRIM(table-file)
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'EXTRACT  ok - ', FUNCTION TRIM(table-file),
+               ' is present'
+             MOVE 1 TO cur-step
+             PERFORM G-save-state
+           ELSE
+             DISPLAY 'EXTRACT  failed - ', FUNCTION TRIM(table-file),
+               ' not found'
+             MOVE 1 TO step-failed
+           END-IF
+         .
+
+       D-step-sort SECTION.
+         D-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             FUNCTION TRIM(sort-exe) ' ' FUNCTION TRIM(table-file)
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'SORT     ok - ', FUNCTION TRIM(table-file),
+               '.srt written'
+             MOVE 2 TO cur-step
+             PERFORM G-save-state
+           ELSE
+             DISPLAY 'SORT     failed, rc ', RETURN-CODE
+             MOVE 1 TO step-failed
+           END-IF
+         .
+
+       E-step-table SECTION.
+         E-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             FUNCTION TRIM(table-exe) ' ' FUNCTION TRIM(table-file)
+             '.srt'
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'TABLE    ok - report produced for ',
+               FUNCTION TRIM(table-file), '.srt'
+             MOVE 3 TO cur-step
+             PERFORM G-save-state
+           ELSE
+             DISPLAY 'TABLE    failed, rc ', RETURN-CODE
+             MOVE 1 TO step-failed
+           END-IF
+         .
+
+       F-remove-state SECTION.
+         F-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING
+             'rm -f ' FUNCTION TRIM(statename)
+             DELIMITED BY SIZE INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+         .
+
+       G-save-state SECTION.
+         G-para-1.
+           OPEN OUTPUT statefile
+           MOVE SPACES TO state-record
+           MOVE cur-step TO state-record
+           WRITE state-record
+           CLOSE statefile
+         .
