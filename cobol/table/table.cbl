@@ -15,19 +15,56 @@
        WORKING-STORAGE SECTION.
          01 v-ws.
            05 fname PIC A(128) VALUE SPACES.
+           05 delim-arg PIC X(1) VALUE SPACE.
            05 iseof PIC 9 VALUE 0.
            05 cntrec PIC 9(6) VALUE 0.
-           05 ii PIC 9(2).
-           05 jj PIC 9(2).
+           05 ii PIC 9(3).
+           05 jj PIC 9(3).
            05 kk PIC 9(2).
            05 ll PIC 9(2).
            05 bufptr USAGE IS POINTER.
+           05 r-header-in PIC X(32) VALUE SPACES.
+           05 t-val-in PIC X(32) OCCURS 10 TIMES VALUE SPACES.
+           05 row-bad PIC 9 VALUE 0.
+           05 hdr-tok PIC X(32) VALUE SPACES.
+           05 hdr-ptr PIC 9(4) VALUE 1.
+           05 hdr-len PIC 9(4) VALUE 0.
+           05 colcount PIC 9(2) VALUE 0.
+           05 max-col-length PIC 9(2) VALUE 0.
+           05 row-tok PIC X(32) VALUE SPACES.
+           05 row-ptr PIC 9(4) VALUE 1.
+           05 row-len PIC 9(4) VALUE 0.
+           05 linenum PIC 9(6) VALUE 0.
+           05 t-val-chk PIC 9(16).9(15) VALUE 0.0.
+           05 dataidx PIC 9(3) VALUE 0.
+           05 truncated-warned PIC 9 VALUE 0.
+           05 fname-tab PIC A(128) OCCURS 50 TIMES VALUE SPACES.
+           05 fname-cnt PIC 9(2) VALUE 0.
+           05 fname-idx PIC 9(2) VALUE 0.
+           05 validate-mode PIC 9 VALUE 0.
+           05 generate-mode PIC 9 VALUE 0.
+           05 bad-row-count PIC 9(4) VALUE 0.
+           05 dup-count PIC 9(4) VALUE 0.
+           05 col-sum PIC S9(16)V9(2) COMP-3 OCCURS 10 TIMES VALUE 0.
+           05 col-min PIC 9(16).9(15) OCCURS 10 TIMES VALUE 0.0.
+           05 col-max PIC 9(16).9(15) OCCURS 10 TIMES VALUE 0.0.
+           05 col-avg PIC 9(16).9(15) OCCURS 10 TIMES VALUE 0.0.
+           05 page-size PIC 9(3) VALUE 20.
+           05 page-num PIC 9(3) VALUE 1.
+           05 lines-on-page PIC 9(3) VALUE 0.
+           05 lockname PIC X(132) VALUE SPACES.
+           05 lock-held PIC 9 VALUE 0.
+           05 cmd-buf PIC X(1024) VALUE SPACES.
            05 number53.
              COPY num53.
+           05 audit-data.
+             COPY auditlog.
            05 datetime-data.
              COPY datetimedata.
+           05 table-stats.
+             COPY tablestats.
            05 table-data-3d.
-             COPY tabledata.
+             COPY coor3d.
 
        PROCEDURE DIVISION.
        A-main SECTION.
@@ -35,26 +72,105 @@
            CALL 'now-str' USING datetime-data  
            DISPLAY datetime-str " " LENGTH datetime-data " " 
              LENGTH m_year
-           ACCEPT fname FROM ARGUMENT-VALUE
-             ON EXCEPTION DISPLAY 'no filename provided'       
-           END-ACCEPT
-           IF NOT fname = SPACES THEN
-             DISPLAY 'fname ', fname
+      *    one or more table files may be given as separate
+      *    command-line arguments, so several extracts can be
+      *    combined into a single consolidated report; a trailing
+      *    ',' or ';' argument still selects the field delimiter, a
+      *    trailing VALIDATE argument switches to dry-run mode, and a
+      *    trailing GENERATE argument skips reading any file at all
+      *    and runs the report against a small built-in sample table
+      *    instead - useful for exercising the report/stats path
+      *    without a real extract on hand.
+           MOVE 0 TO fname-cnt
+           PERFORM WITH TEST AFTER UNTIL fname = SPACES
+             ACCEPT fname FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                 MOVE SPACES TO fname
+             END-ACCEPT
+             IF fname = ',' OR fname = ';' THEN
+               MOVE fname TO delim-arg
+               MOVE SPACES TO fname
+             ELSE
+               IF FUNCTION UPPER-CASE(fname) = 'VALIDATE' THEN
+                 MOVE 1 TO validate-mode
+                 MOVE SPACES TO fname
+               ELSE
+                 IF FUNCTION UPPER-CASE(fname) = 'GENERATE' THEN
+                   MOVE 1 TO generate-mode
+                   MOVE SPACES TO fname
+                 ELSE
+                   IF NOT fname = SPACES THEN
+                     IF fname-cnt < 50 THEN
+                       ADD 1 TO fname-cnt
+                       MOVE fname TO fname-tab(fname-cnt)
+                     ELSE
+                       DISPLAY 'table: too many input files, extra ',
+                         'files ignored'
+                     END-IF
+                   END-IF
+                 END-IF
+               END-IF
+             END-IF
+           END-PERFORM
+           IF fname-cnt = 0 AND generate-mode = 0 THEN
+             DISPLAY 'no filename provided, enter table file name:'
+             ACCEPT fname
+             IF NOT fname = SPACES THEN
+               MOVE 1 TO fname-cnt
+               MOVE fname TO fname-tab(1)
+             END-IF
            END-IF
            ALLOCATE 16 CHARACTERS RETURNING bufptr
-      *     PERFORM B-preinit-table
-      *     INITIALIZE xyz-table-data REPLACING ALPHANUMERIC DATA 
-      *       BY 'XXXXX' NUMERIC DATA BY 1.
-      *     PERFORM get-table
-           PERFORM C-init-table
-           PERFORM D-display-table
-         .
-         
+           MOVE 'table' TO aud-job
+           CALL 'audit-start' USING audit-data
+           IF generate-mode = 1 THEN
+             PERFORM B-preinit-table
+           ELSE
+             PERFORM C-init-table
+           END-IF
+           PERFORM CC-check-dups
+           IF validate-mode = 1 THEN
+             IF bad-row-count = 0 AND dup-count = 0 THEN
+               DISPLAY 'table: VALIDATE ok - ', dataidx, ' data ',
+                 'row(s) across ', fname-cnt, ' file(s) match the ',
+                 'expected coor3d.cpy layout'
+               MOVE 'VALIDATE-OK' TO aud-status
+             ELSE
+               DISPLAY 'table: VALIDATE failed - ', bad-row-count,
+                 ' bad row(s), ', dup-count,
+                 ' duplicate r-header row(s)'
+               MOVE 'VALIDATE-FAIL' TO aud-status
+             END-IF
+             MOVE dataidx TO aud-rows-read
+             MOVE 0 TO aud-rows-written
+           ELSE
+             PERFORM D-display-table
+             MOVE dataidx TO aud-rows-read
+             MOVE f-length TO aud-rows-written
+             MOVE 'OK' TO aud-status
+           END-IF
+           CALL 'audit-end' USING audit-data
+      *    audit-end's CALL is an IS INITIAL subprogram, which resets
+      *    RETURN-CODE to 0 on its own GOBACK (see req 032's note on
+      *    sort.cbl), so the validate failure code must be set here,
+      *    after the call, not before it.
+           IF validate-mode = 1 AND (bad-row-count > 0
+               OR dup-count > 0) THEN
+             MOVE 8 TO RETURN-CODE
+           END-IF
+         .
+
          A-para-2.
            FREE bufptr
            STOP RUN
          .
 
+      *  builds a small sample table (4 rows, matching col-length's
+      *  default of 3 columns from coor3d.cpy) for GENERATE mode,
+      *  instead of reading a real extract file - r-header(ii) is
+      *  filled with an 'HH:00' style label and t-val with a value
+      *  derived from the row/column position, just to give the
+      *  report/stats path something non-trivial to display.
        B-preinit-table SECTION.
          B-para-1.
            PERFORM VARYING ii FROM 1 BY 1 UNTIL ii=5
@@ -63,11 +179,18 @@
                kk DELIMITED BY SIZE
                ':00'
                INTO r-header(ii)
-             END-STRING 
+             END-STRING
              PERFORM VARYING jj FROM 1 BY 1 UNTIL jj=4
                COMPUTE t-val(ii,jj) = 1.35 * ( jj + ( ii * kk ) )
-             END-PERFORM 
+             END-PERFORM
+             MOVE col-length TO row-col-length(ii)
            END-PERFORM
+           MOVE 4 TO f-length
+           MOVE 4 TO dataidx
+           MOVE col-length TO max-col-length
+           MOVE 'COL1' TO c-header(1)
+           MOVE 'COL2' TO c-header(2)
+           MOVE 'COL3' TO c-header(3)
            GO TO b-para-2
          .
          B-para-2.
@@ -76,55 +199,224 @@
 
        C-init-table SECTION.
          C-para-1.
-           IF fname = SPACES THEN
-             GO TO C-para-2
+           MOVE 0 TO dataidx
+           PERFORM VARYING fname-idx FROM 1 BY 1
+               UNTIL fname-idx > fname-cnt
+             MOVE fname-tab(fname-idx) TO fname
+             DISPLAY 'fname ', FUNCTION TRIM(fname)
+             PERFORM C-check-lock
+             IF lock-held = 0 THEN
+               MOVE 0 TO cntrec
+               MOVE 0 TO iseof
+               OPEN INPUT tableinp
+               PERFORM UNTIL iseof=1
+                 READ tableinp INTO table-record
+                 AT END
+                   MOVE 1 TO iseof
+                 NOT AT END
+                   IF table-record = SPACES THEN
+                     CONTINUE
+                   END-IF
+      *         DISPLAY FUNCTION TRIM(table-record)
+                   IF cntrec = 0 THEN
+                     PERFORM C-parse-header
+                   ELSE
+                     PERFORM C-parse-row
+                     IF row-bad = 1 THEN
+                       COMPUTE linenum = cntrec + 1
+                       ADD 1 TO bad-row-count
+                       DISPLAY 'table: bad row at line ', linenum,
+                         ' in ', FUNCTION TRIM(fname), ' skipped: ',
+                         FUNCTION TRIM(table-record)
+                     ELSE
+                       IF dataidx >= 999 THEN
+                         IF truncated-warned = 0 THEN
+                           DISPLAY 'table: input exceeds table ',
+                             'capacity of 999 rows, extra rows ',
+                             'ignored'
+                           MOVE 1 TO truncated-warned
+                         END-IF
+                       ELSE
+                         ADD 1 TO dataidx
+                         MOVE r-header-in TO r-header(dataidx)
+      *                  col-length reflects the file this row came
+      *                  from, not whichever file is parsed last, so
+      *                  each row remembers its own column count -
+      *                  see max-col-length below for the header/
+      *                  summary line width across all files.
+                         MOVE col-length TO row-col-length(dataidx)
+                         IF col-length > max-col-length
+                           MOVE col-length TO max-col-length
+                         END-IF
+                         PERFORM VARYING jj FROM 1 BY 1
+                             UNTIL jj > col-length
+                           MOVE t-val-in(jj) TO t-val(dataidx,jj)
+                         END-PERFORM
+                       END-IF
+                     END-IF
+                   END-IF
+                   ADD 1 TO cntrec
+                 END-READ
+               END-PERFORM
+               CLOSE tableinp
+               PERFORM C-release-lock
+             END-IF
+           END-PERFORM
+           MOVE dataidx TO f-length
+         .
+
+         C-para-2.
+           EXIT
+         .
+
+       C-check-lock SECTION.
+         C-lock-para-1.
+           STRING FUNCTION TRIM(fname) '.lock' DELIMITED BY SIZE
+             INTO lockname
+           END-STRING
+           MOVE SPACES TO cmd-buf
+           STRING 'test -e ' FUNCTION TRIM(lockname) DELIMITED BY SIZE
+             INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+           IF RETURN-CODE = 0 THEN
+             DISPLAY 'table: table file ', FUNCTION TRIM(fname),
+               ' is locked by another run (found ',
+               FUNCTION TRIM(lockname), ')'
+             MOVE 1 TO lock-held
+           ELSE
+             MOVE 0 TO lock-held
+             MOVE SPACES TO cmd-buf
+             STRING 'touch ' FUNCTION TRIM(lockname) DELIMITED BY SIZE
+               INTO cmd-buf
+             END-STRING
+             CALL "SYSTEM" USING cmd-buf
            END-IF
-           OPEN INPUT tableinp
-           PERFORM UNTIL iseof=1
-             READ tableinp INTO table-record
-             AT END
-               MOVE 1 TO iseof
-             NOT AT END
-               IF table-record = SPACES THEN
-                 CONTINUE 
+         .
+
+       C-release-lock SECTION.
+         C-unlock-para-1.
+           MOVE SPACES TO cmd-buf
+           STRING 'rm -f ' FUNCTION TRIM(lockname) DELIMITED BY SIZE
+             INTO cmd-buf
+           END-STRING
+           CALL "SYSTEM" USING cmd-buf
+         .
+
+       C-parse-header SECTION.
+         C-hdr-para-1.
+           MOVE 1 TO hdr-ptr
+           MOVE 0 TO colcount
+           MOVE 10 TO col-length
+           COMPUTE hdr-len = FUNCTION LENGTH(FUNCTION TRIM(
+             table-record))
+      *    first token is the row-header column label, not a
+      *    value column, so it is read and discarded here.
+           MOVE SPACES TO hdr-tok
+           UNSTRING table-record DELIMITED BY ALL delim-arg
+             INTO hdr-tok
+             WITH POINTER hdr-ptr
+           END-UNSTRING
+           PERFORM UNTIL hdr-ptr > hdr-len
+             MOVE SPACES TO hdr-tok
+             UNSTRING table-record DELIMITED BY ALL delim-arg
+               INTO hdr-tok
+               WITH POINTER hdr-ptr
+             END-UNSTRING
+             IF NOT hdr-tok = SPACES THEN
+               ADD 1 TO colcount
+               IF colcount <= 10 THEN
+                 MOVE hdr-tok TO c-header(colcount)
                END-IF
-      *         DISPLAY FUNCTION TRIM(table-record)
-               IF cntrec = 0 THEN
-                 UNSTRING table-record DELIMITED BY ALL SPACES INTO
-                   c-header(1),c-header(1),c-header(2),c-header(3)           
-                 END-UNSTRING
-               ELSE
-                 UNSTRING table-record DELIMITED BY ALL SPACES INTO
-                   r-header(cntrec)
-                   t-val(cntrec,1),t-val(cntrec,2),t-val(cntrec,3)
-                 END-UNSTRING
+             END-IF
+           END-PERFORM
+           IF colcount > 10 THEN
+             DISPLAY 'table: too many columns, truncated to 10'
+             MOVE 10 TO colcount
+           END-IF
+           IF colcount = 0 THEN
+             MOVE 1 TO colcount
+           END-IF
+           MOVE colcount TO col-length
+         .
+
+       C-parse-row SECTION.
+         C-row-para-1.
+           MOVE 0 TO row-bad
+           MOVE SPACES TO r-header-in
+           MOVE 1 TO row-ptr
+           COMPUTE row-len = FUNCTION LENGTH(FUNCTION TRIM(
+             table-record))
+           UNSTRING table-record DELIMITED BY ALL delim-arg
+             INTO r-header-in
+             WITH POINTER row-ptr
+           END-UNSTRING
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > col-length
+             MOVE SPACES TO row-tok
+             IF row-ptr <= row-len THEN
+               UNSTRING table-record DELIMITED BY ALL delim-arg
+                 INTO row-tok
+                 WITH POINTER row-ptr
+               END-UNSTRING
+             END-IF
+             IF FUNCTION TEST-NUMVAL(row-tok) NOT = 0 THEN
+               MOVE 1 TO row-bad
+             ELSE
+      *  t-val-chk has the same picture as t-val itself, so this
+      *  compute raises a size error on the same magnitude that
+      *  would otherwise overflow/truncate silently on the move
+      *  into t-val(dataidx,jj) in C-init-table.
+               COMPUTE t-val-chk = FUNCTION NUMVAL(row-tok)
+                 ON SIZE ERROR
+                   MOVE 1 TO row-bad
+               END-COMPUTE
+               IF row-bad = 0 THEN
+                 MOVE row-tok TO t-val-in(jj)
                END-IF
-               ADD 1 TO cntrec
-             END-READ
+             END-IF
            END-PERFORM
-           CLOSE tableinp 
-           GO TO C-para-2
          .
 
-         C-para-2.
-           EXIT 
+       CC-check-dups SECTION.
+         CC-para-1.
+           PERFORM VARYING ii FROM 1 BY 1 UNTIL f-length < ii
+             COMPUTE jj = ii + 1
+             PERFORM UNTIL f-length < jj
+               IF r-header(ii) = r-header(jj) THEN
+                 ADD 1 TO dup-count
+                 DISPLAY 'table: duplicate r-header ',
+                   FUNCTION TRIM(r-header(ii)),
+                   ' at rows ', ii, ' and ', jj
+               END-IF
+               ADD 1 TO jj
+             END-PERFORM
+           END-PERFORM
          .
 
        D-display-table SECTION.
          D-para-1.
-           DISPLAY 
-             '        ',c-header(1),' ',c-header(2),' ',c-header(3)
-           PERFORM VARYING ii FROM 1 BY 1 UNTIL ii=6
+           MOVE 1 TO page-num
+           MOVE 0 TO lines-on-page
+           PERFORM D-page-header
+           PERFORM VARYING ii FROM 1 BY 1 UNTIL f-length < ii
+             IF lines-on-page >= page-size THEN
+               ADD 1 TO page-num
+               MOVE 0 TO lines-on-page
+               PERFORM D-page-header
+             END-IF
              DISPLAY FUNCTION TRIM(r-header(ii)) NO ADVANCING
              DISPLAY '  ' NO ADVANCING
-             PERFORM VARYING jj FROM 1 BY 1 UNTIL jj=4
+             PERFORM VARYING jj FROM 1 BY 1
+                 UNTIL jj > row-col-length(ii)
                MOVE t-val(ii,jj) TO float53
                CALL 'trim-float53' USING number53
                DISPLAY FUNCTION TRIM(numstr53) NO ADVANCING
                DISPLAY '  ' NO ADVANCING
-             END-PERFORM 
+             END-PERFORM
              DISPLAY ' '
+             ADD 1 TO lines-on-page
            END-PERFORM
+           PERFORM DD-summary-table
            DISPLAY ' '
            DISPLAY '<', bufptr, '>'
            GO TO D-para-2
@@ -133,4 +425,67 @@
            EXIT
          .
 
+       D-page-header SECTION.
+         D-hdr-para-1.
+           DISPLAY ' '
+           DISPLAY 'Page ', page-num
+           DISPLAY '        ' NO ADVANCING
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > max-col-length
+             DISPLAY FUNCTION TRIM(c-header(jj)) NO ADVANCING
+             DISPLAY ' ' NO ADVANCING
+           END-PERFORM
+           DISPLAY ' '
+         .
+
+       DD-summary-table SECTION.
+         DD-para-1.
+           IF f-length = 0 THEN
+             GO TO DD-para-2
+           END-IF
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > max-col-length
+             CALL 'stats-table-3d' USING table-data-3d, jj,
+               table-stats
+             MOVE st-sum TO col-sum(jj)
+             MOVE st-min TO col-min(jj)
+             MOVE st-max TO col-max(jj)
+             MOVE st-avg TO col-avg(jj)
+           END-PERFORM
+           DISPLAY 'TOTAL   ' NO ADVANCING
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > max-col-length
+             MOVE col-sum(jj) TO float53
+             CALL 'trim-float53' USING number53
+             DISPLAY FUNCTION TRIM(numstr53) NO ADVANCING
+             DISPLAY '  ' NO ADVANCING
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'AVG     ' NO ADVANCING
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > max-col-length
+             MOVE col-avg(jj) TO float53
+             CALL 'trim-float53' USING number53
+             DISPLAY FUNCTION TRIM(numstr53) NO ADVANCING
+             DISPLAY '  ' NO ADVANCING
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'MIN     ' NO ADVANCING
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > max-col-length
+             MOVE col-min(jj) TO float53
+             CALL 'trim-float53' USING number53
+             DISPLAY FUNCTION TRIM(numstr53) NO ADVANCING
+             DISPLAY '  ' NO ADVANCING
+           END-PERFORM
+           DISPLAY ' '
+           DISPLAY 'MAX     ' NO ADVANCING
+           PERFORM VARYING jj FROM 1 BY 1 UNTIL jj > max-col-length
+             MOVE col-max(jj) TO float53
+             CALL 'trim-float53' USING number53
+             DISPLAY FUNCTION TRIM(numstr53) NO ADVANCING
+             DISPLAY '  ' NO ADVANCING
+           END-PERFORM
+           DISPLAY ' '
+           GO TO DD-para-2
+         .
+         DD-para-2.
+           EXIT
+         .
+
       * cobc -v -x sub1.cob chk11.cob
