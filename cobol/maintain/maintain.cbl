@@ -0,0 +1,241 @@
+
+       identification division.
+         program-id. maintain.
+
+      * interactive row maintenance dialog for a table-data-1d
+      * (coor1d.cpy) flat file: insert, update, or delete a single
+      * r-header/t-val row without hand-editing the line-sequential
+      * file sort.cbl/table.cbl parse. table-data-3d files (multiple
+      * value columns) are not handled here; that layout's column
+      * count varies per file (see coor3d.cpy/table.cbl req 010) and
+      * a maintenance dialog for it is left for a follow-up request.
+
+       environment division.
+         input-output section.
+         file-control.
+           select tableinp assign to fname
+           organization is line sequential.
+
+       data division.
+         file section.
+         fd tableinp.
+           01 table-record pic a(255) value spaces.
+         working-storage section.
+         local-storage section.
+           01 v-ws.
+             05 fname pic a(128) value spaces.
+             05 iseof pic 9 value 0.
+             05 cntrec pic 9(6) value 0.
+             05 dataidx pic 9(3) value 0.
+             05 linenum pic 9(6) value 0.
+             05 r-header-in pic x(32) value spaces.
+             05 t-val-in pic x(32) value spaces.
+             05 command pic x value spaces.
+             05 key-in pic x(32) value spaces.
+             05 val-in pic x(32) value spaces.
+             05 found-flag pic 9 value 0.
+             05 found-idx pic 9(3) value 0.
+             05 ii pic 9(3) value 0.
+             05 dirty pic 9 value 0.
+             05 truncated-warned pic 9 value 0.
+             05 number53.
+               copy num53.
+             05 table-data-1d.
+               copy coor1d.
+
+       procedure division.
+       a00-start section.
+         accept fname from argument-value
+           on exception
+             move spaces to fname
+         end-accept
+         if fname = spaces then
+           display 'no filename provided, enter table file name:'
+           accept fname
+         end-if
+         if fname = spaces then
+           go to a99-end
+         end-if
+         perform g00-read-file
+         display 'maintain: loaded ', t-length, ' row(s) from ',
+           function trim(fname)
+         perform b00-dialog
+         .
+       a99-end.
+         stop run
+         .
+
+       b00-dialog section.
+         move 0 to dirty
+         perform until command = 'Q'
+           display ' '
+           display 'I)nsert  U)pdate  D)elete  L)ist  ',
+             'W)rite  Q)uit'
+           display 'command: ' with no advancing
+           accept command
+           move function upper-case(command) to command
+           evaluate command
+             when 'I' perform c00-insert
+             when 'U' perform d00-update
+             when 'D' perform e00-delete
+             when 'L' perform f00-list
+             when 'W' perform g01-write-file
+             when 'Q' continue
+             when other
+               display 'maintain: unrecognized command'
+           end-evaluate
+         end-perform
+         if dirty = 1 then
+           display 'maintain: quitting with unsaved changes'
+         end-if
+         .
+
+       c00-insert section.
+         display 'r-header to insert: ' with no advancing
+         accept key-in
+         perform h00-find-header
+         if found-flag = 1 then
+           display 'maintain: r-header ', function trim(key-in),
+             ' already exists, use U)pdate instead'
+         else
+           display 't-val: ' with no advancing
+           accept val-in
+           if function test-numval(val-in) not = 0 then
+             display 'maintain: not a number, row not inserted'
+           else
+             if t-length >= 999 then
+               display 'maintain: table is full, row not inserted'
+             else
+               add 1 to t-length
+               move key-in to r-header(t-length)
+               move function numval(val-in) to t-val(t-length)
+               move 1 to dirty
+               display 'maintain: inserted ', function trim(key-in)
+             end-if
+           end-if
+         end-if
+         .
+
+       d00-update section.
+         display 'r-header to update: ' with no advancing
+         accept key-in
+         perform h00-find-header
+         if found-flag = 0 then
+           display 'maintain: no row for ', function trim(key-in)
+         else
+           display 'new t-val: ' with no advancing
+           accept val-in
+           if function test-numval(val-in) not = 0 then
+             display 'maintain: not a number, row not changed'
+           else
+             move function numval(val-in) to t-val(found-idx)
+             move 1 to dirty
+             display 'maintain: updated ', function trim(key-in)
+           end-if
+         end-if
+         .
+
+       e00-delete section.
+         display 'r-header to delete: ' with no advancing
+         accept key-in
+         perform h00-find-header
+         if found-flag = 0 then
+           display 'maintain: no row for ', function trim(key-in)
+         else
+           perform varying ii from found-idx by 1
+               until ii >= t-length
+             move r-header(ii + 1) to r-header(ii)
+             move t-val(ii + 1) to t-val(ii)
+           end-perform
+           subtract 1 from t-length
+           move 1 to dirty
+           display 'maintain: deleted ', function trim(key-in)
+         end-if
+         .
+
+       f00-list section.
+         perform varying ii from 1 by 1 until ii > t-length
+           move t-val(ii) to float53
+           call 'trim-float53' using number53
+           display ii, '  ', function trim(r-header(ii)), '  ',
+             function trim(numstr53)
+         end-perform
+         .
+
+       g00-read-file section.
+         move 0 to cntrec
+         move 0 to iseof
+         move 0 to dataidx
+         open input tableinp
+         perform until iseof=1
+           read tableinp into table-record
+           at end
+             move 1 to iseof
+           not at end
+             if table-record not = spaces then
+               if cntrec = 0 then
+                 move table-record to c-header
+               else
+                 move spaces to r-header-in
+                 move spaces to t-val-in
+                 unstring table-record delimited by all spaces into
+                   r-header-in, t-val-in
+                 end-unstring
+                 if function test-numval(t-val-in) not = 0 then
+                   compute linenum = cntrec + 1
+                   display 'maintain: bad row at line ', linenum,
+                     ' skipped: ', function trim(table-record)
+                 else
+                   if dataidx >= 999 then
+                     if truncated-warned = 0 then
+                       display 'maintain: input exceeds table ',
+                         'capacity of 999 rows, extra rows ignored'
+                       move 1 to truncated-warned
+                     end-if
+                   else
+                     add 1 to dataidx
+                     move r-header-in to r-header(dataidx)
+                     move t-val-in to t-val(dataidx)
+                   end-if
+                 end-if
+               end-if
+             end-if
+             add 1 to cntrec
+           end-read
+         end-perform
+         close tableinp
+         move dataidx to t-length
+         .
+
+       g01-write-file section.
+         open output tableinp
+         move c-header to table-record
+         write table-record
+         perform varying ii from 1 by 1 until ii > t-length
+           move t-val(ii) to float53
+           call 'trim-float53' using number53
+           move spaces to table-record
+           string
+             r-header(ii) delimited by size
+             ' ' delimited by size
+             function trim(numstr53) delimited by size
+             into table-record
+           end-string
+           write table-record
+         end-perform
+         close tableinp
+         move 0 to dirty
+         display 'maintain: wrote ', t-length, ' row(s) to ',
+           function trim(fname)
+         .
+
+       h00-find-header section.
+         move 0 to found-flag
+         move 0 to found-idx
+         perform varying ii from 1 by 1 until ii > t-length
+           if r-header(ii) = key-in then
+             move 1 to found-flag
+             move ii to found-idx
+           end-if
+         end-perform
+         .
