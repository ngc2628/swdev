@@ -3,19 +3,53 @@
        PROGRAM-ID. pqconn.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT resultfile ASSIGN TO outfile-arg
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS outfile-fs.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD resultfile.
+       01 result-record PIC X(1024) VALUE SPACES.
+
        WORKING-STORAGE SECTION.
          01 pgconn USAGE IS POINTER VALUE NULL.
          01 pgres USAGE IS POINTER VALUE NULL.
          01 pgtxt USAGE IS POINTER VALUE NULL.
          01 pgstate PIC S9(32) VALUE 0.
-         
+         01 pgres-tuples-ok PIC S9(9) VALUE 2.
+         01 pgres-command-ok PIC S9(9) VALUE 1.
+         01 pgconn-ok-status PIC S9(9) VALUE 0.
+         01 connect-max-attempts PIC 9 VALUE 4.
+         01 connect-retry-delay PIC 9(4) VALUE 2.
+
          01 v-ws.
            05 sspace PIC X(1) VALUE SPACE.
            05 sbleft PIC X(1) VALUE "[".
            05 sbright PIC X(1) VALUE "]".
            05 buf PIC X(1024) VALUE SPACES.
+           05 tblname PIC X(32) VALUE 'tel'.
+           05 limit-arg PIC X(8) VALUE SPACES.
+           05 offset-arg PIC X(8) VALUE SPACES.
+           05 limit-value PIC 9(8) VALUE 0.
+           05 offset-value PIC 9(8) VALUE 0.
+           05 limit-clause PIC X(64) VALUE SPACES.
+           05 where-arg PIC X(128) VALUE SPACES.
+           05 where-clause PIC X(160) VALUE SPACES.
+           05 outfile-arg PIC X(128) VALUE SPACES.
+           05 outfile-fs PIC XX VALUE '00'.
+           05 outfile-active PIC 9 VALUE 0.
+           05 outfile-write-failed PIC 9 VALUE 0.
+           05 out-ptr PIC 9(4) VALUE 1.
+           05 mode-arg PIC X(8) VALUE SPACES.
+           05 maint-cmd PIC X(1) VALUE SPACE.
+           05 maint-cols PIC X(256) VALUE SPACES.
+           05 maint-vals PIC X(256) VALUE SPACES.
+           05 maint-set PIC X(256) VALUE SPACES.
+           05 maint-where PIC X(256) VALUE SPACES.
+           05 maint-failed PIC 9 VALUE 0.
            77 bufp PIC X(1024) BASED VALUE SPACES.
 
            
@@ -28,10 +62,86 @@
            05 jj PIC 999 VALUE 0.
            05 lenval PIC 9999 VALUE 0.
            05 fres PIC S9(32)V9(6) VALUE 0.0 USAGE IS COMP-3.
+           05 connect-tries PIC 9 VALUE 0.
+           05 connect-ok PIC 9 VALUE 0.
+           05 audit-data.
+             COPY auditlog.
+         01 sql-log-data.
+           COPY sqllog.
 
        PROCEDURE DIVISION.
        A-main SECTION.
          A-para-1.
+           ACCEPT tblname FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO tblname
+           END-ACCEPT
+           IF tblname = SPACES THEN
+             MOVE 'tel' TO tblname
+           END-IF
+           ACCEPT limit-arg FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO limit-arg
+           END-ACCEPT
+           IF NOT limit-arg = SPACES
+               AND FUNCTION TEST-NUMVAL(limit-arg) = 0 THEN
+             MOVE limit-arg TO limit-value
+           END-IF
+           ACCEPT offset-arg FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO offset-arg
+           END-ACCEPT
+           IF NOT offset-arg = SPACES
+               AND FUNCTION TEST-NUMVAL(offset-arg) = 0 THEN
+             MOVE offset-arg TO offset-value
+           END-IF
+           MOVE SPACES TO limit-clause
+           IF limit-value > 0 THEN
+             STRING
+               'LIMIT ' DELIMITED BY SIZE
+               limit-value DELIMITED BY SIZE
+               ' OFFSET ' DELIMITED BY SIZE
+               offset-value DELIMITED BY SIZE
+               INTO limit-clause
+             END-STRING
+           END-IF
+           ACCEPT outfile-arg FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO outfile-arg
+           END-ACCEPT
+           MOVE 'pqconn' TO aud-job
+           CALL 'audit-start' USING audit-data
+           IF NOT outfile-arg = SPACES THEN
+             MOVE 1 TO outfile-active
+             OPEN OUTPUT resultfile
+             IF outfile-fs NOT = '00' THEN
+               DISPLAY 'pqconn: unable to open outfile ',
+                 FUNCTION TRIM(outfile-arg), ', status ', outfile-fs
+                 UPON SYSOUT
+               MOVE 0 TO outfile-active
+               MOVE 'FAIL' TO aud-status
+               CALL 'audit-end' USING audit-data
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+             END-IF
+           END-IF
+           ACCEPT mode-arg FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO mode-arg
+           END-ACCEPT
+           MOVE FUNCTION UPPER-CASE(mode-arg) TO mode-arg
+           ACCEPT where-arg FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO where-arg
+           END-ACCEPT
+           MOVE SPACES TO where-clause
+           IF NOT where-arg = SPACES THEN
+             STRING
+               'WHERE ' DELIMITED BY SIZE
+               FUNCTION TRIM(where-arg) DELIMITED BY SIZE
+               INTO where-clause
+             END-STRING
+           END-IF
            PERFORM B-printconn.
            CALL 'connectionstring' USING BY VALUE pgstate
              BY REFERENCE buf.
@@ -40,26 +150,74 @@
       *     ALLOCATE 1024 CHARACTERS INITIALIZED RETURNING pgtxt.
       *     SET ADDRESS OF bufp TO pgtxt.
 
-           CALL 'PQconnectdb' USING BY REFERENCE buf
-             RETURNING pgconn.
-           PERFORM B-printconn.
-           CALL 'PQstatus' USING BY VALUE pgconn
-             RETURNING pgstate.
-           PERFORM C-printstatenl.
-                    
+           PERFORM E-connect-retry.
+           IF connect-ok NOT = 1 THEN
+             DISPLAY 'pqconn: giving up after ', connect-tries,
+               ' connect attempt(s)' UPON SYSOUT
+             MOVE 'FAIL' TO aud-status
+             CALL 'audit-end' USING audit-data
+             IF outfile-active = 1 THEN
+               CLOSE resultfile
+             END-IF
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
+           IF mode-arg = 'MAINT' THEN
+             PERFORM G-maintain-mode
+             CALL 'PQfinish' USING BY VALUE pgconn
+             IF outfile-active = 1 THEN
+               CLOSE resultfile
+             END-IF
+             MOVE 0 TO aud-rows-read
+             MOVE 0 TO aud-rows-written
+             IF maint-failed = 1 THEN
+               MOVE 'FAIL' TO aud-status
+             ELSE
+               MOVE 'OK' TO aud-status
+             END-IF
+             CALL 'audit-end' USING audit-data
+             IF maint-failed = 1 THEN
+               MOVE 8 TO RETURN-CODE
+             END-IF
+             GOBACK
+           END-IF.
+
            ACCEPT OMITTED.
 
            INITIALIZE buf.
            STRING
-             'select * from tel' DELIMITED BY SIZE
+             'select * from ' DELIMITED BY SIZE
+             FUNCTION TRIM(tblname) DELIMITED BY SIZE
+             sspace DELIMITED BY SIZE
+             FUNCTION TRIM(where-clause) DELIMITED BY SIZE
              INTO buf
            END-STRING.
+           MOVE 'pqconn' TO sql-job
+           MOVE buf TO sql-text
+           CALL 'sql-log-start' USING sql-log-data.
            CALL 'PQexec' USING BY VALUE pgconn, BY REFERENCE buf
              RETURNING pgres.
-      *     CALL 'PQstatus' USING BY VALUE pgconn
-      *       RETURNING pgstate.
-      *     PERFORM printstatenl.
-           
+           CALL 'PQresultStatus' USING BY VALUE pgres
+             RETURNING pgstate.
+           MOVE pgstate TO sql-status
+           CALL 'sql-log-end' USING sql-log-data.
+           PERFORM C-printstatenl.
+           IF pgstate NOT = pgres-tuples-ok THEN
+             DISPLAY 'pqconn: query on ', FUNCTION TRIM(tblname),
+               ' failed, status ', pgstate UPON SYSOUT
+             CALL 'PQclear' USING BY VALUE pgres
+             CALL 'PQfinish' USING BY VALUE pgconn
+             MOVE 'FAIL' TO aud-status
+             CALL 'audit-end' USING audit-data
+             IF outfile-active = 1 THEN
+               CLOSE resultfile
+             END-IF
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           CALL 'PQclear' USING BY VALUE pgres.
+
            CALL 'PQdb' USING BY VALUE pgconn
              RETURNING pgtxt.
       *     CALL 'PQstatus' USING BY VALUE pgconn
@@ -73,13 +231,24 @@
                       
            INITIALIZE buf.
            STRING
-             'select * from tel' DELIMITED BY SIZE INTO buf
+             'select * from ' DELIMITED BY SIZE
+             FUNCTION TRIM(tblname) DELIMITED BY SIZE
+             sspace DELIMITED BY SIZE
+             FUNCTION TRIM(where-clause) DELIMITED BY SIZE
+             sspace DELIMITED BY SIZE
+             FUNCTION TRIM(limit-clause) DELIMITED BY SIZE
+             INTO buf
            END-STRING.
+           MOVE 'pqconn' TO sql-job
+           MOVE buf TO sql-text
+           CALL 'sql-log-start' USING sql-log-data.
            CALL 'PQexec' USING BY VALUE pgconn, BY REFERENCE buf
              RETURNING pgres.
 
            CALL 'PQresultStatus' USING BY VALUE pgres
              RETURNING pgstate.
+           MOVE pgstate TO sql-status
+           CALL 'sql-log-end' USING sql-log-data.
            PERFORM D-printstate.
            CALL 'PQresStatus' USING BY VALUE pgstate
              RETURNING pgtxt.
@@ -88,27 +257,73 @@
            CALL 'sparenthesize' USING BY CONTENT pgstate
              BY REFERENCE buf.
            DISPLAY FUNCTION TRIM(buf) UPON SYSOUT.
-           
+           IF pgstate NOT = pgres-tuples-ok THEN
+             DISPLAY 'pqconn: query on ', FUNCTION TRIM(tblname),
+               ' failed, status ', pgstate UPON SYSOUT
+             CALL 'PQclear' USING BY VALUE pgres
+             CALL 'PQfinish' USING BY VALUE pgconn
+             IF outfile-active = 1 THEN
+               CLOSE resultfile
+             END-IF
+             MOVE 'FAIL' TO aud-status
+             CALL 'audit-end' USING audit-data
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF.
+
            CALL 'PQntuples' USING BY VALUE pgres RETURNING nrows.
            CALL 'PQnfields' USING BY VALUE pgres RETURNING ncols.
-           PERFORM UNTIL ii=nrows
+           PERFORM F-print-header.
+           PERFORM UNTIL ii=nrows OR outfile-write-failed = 1
              MOVE 0 TO jj
+             MOVE SPACES TO result-record
+             MOVE 1 TO out-ptr
              PERFORM UNTIL jj=ncols
                CALL 'PQgetvalue' USING BY VALUE pgres BY VALUE ii
                  BY VALUE jj RETURNING pgtxt
                CALL 'collectword' USING BY CONTENT pgstate
                  BY REFERENCE buf BY REFERENCE pgtxt
+               IF outfile-active = 1 THEN
+                 STRING
+                   FUNCTION TRIM(buf) DELIMITED BY SIZE
+                   sspace DELIMITED BY SIZE
+                   INTO result-record
+                   WITH POINTER out-ptr
+                 END-STRING
+               END-IF
                CALL 'sparenthesize' USING BY CONTENT pgstate
                  BY REFERENCE buf
                DISPLAY FUNCTION TRIM(buf), sspace NO ADVANCING
                COMPUTE jj = jj + 1
              END-PERFORM
              DISPLAY sspace
+             IF outfile-active = 1 THEN
+               WRITE result-record
+               IF outfile-fs NOT = '00' THEN
+                 DISPLAY 'pqconn: write to outfile failed, status ',
+                   outfile-fs UPON SYSOUT
+                 MOVE 1 TO outfile-write-failed
+               END-IF
+             END-IF
              COMPUTE ii = ii + 1
            END-PERFORM.
 
+           IF outfile-active = 1 THEN
+             CLOSE resultfile
+           END-IF.
+
            CALL 'PQclear' USING BY VALUE pgres.
            CALL 'PQfinish' USING BY VALUE pgconn.
+           IF outfile-write-failed = 1 THEN
+             MOVE 'FAIL' TO aud-status
+             CALL 'audit-end' USING audit-data
+             MOVE 8 TO RETURN-CODE
+             GOBACK
+           END-IF.
+           MOVE nrows TO aud-rows-read
+           MOVE 0 TO aud-rows-written
+           MOVE 'OK' TO aud-status
+           CALL 'audit-end' USING audit-data
            GOBACK
          .
 
@@ -146,6 +361,153 @@
              UPON SYSOUT
          .
 
+       E-connect-retry SECTION.
+         E-para-1.
+           MOVE 0 TO connect-tries.
+           MOVE 0 TO connect-ok.
+           PERFORM UNTIL connect-ok = 1
+               OR connect-tries NOT < connect-max-attempts
+             ADD 1 TO connect-tries
+             CALL 'PQconnectdb' USING BY REFERENCE buf
+               RETURNING pgconn
+             PERFORM B-printconn
+             CALL 'PQstatus' USING BY VALUE pgconn
+               RETURNING pgstate
+             PERFORM C-printstatenl
+             IF pgstate = pgconn-ok-status THEN
+               MOVE 1 TO connect-ok
+             ELSE
+               DISPLAY 'pqconn: connect attempt ', connect-tries,
+                 ' failed, status ', pgstate UPON SYSOUT
+               CALL 'PQfinish' USING BY VALUE pgconn
+               IF connect-tries < connect-max-attempts THEN
+                 CALL 'C$SLEEP' USING connect-retry-delay
+               END-IF
+             END-IF
+           END-PERFORM
+         .
+
+       F-print-header SECTION.
+         F-para-1.
+           MOVE 0 TO jj.
+           PERFORM UNTIL jj=ncols
+             CALL 'PQfname' USING BY VALUE pgres BY VALUE jj
+               RETURNING pgtxt
+             CALL 'collectword' USING BY CONTENT pgstate
+               BY REFERENCE buf BY REFERENCE pgtxt
+             CALL 'sparenthesize' USING BY CONTENT pgstate
+               BY REFERENCE buf
+             DISPLAY FUNCTION TRIM(buf), sspace NO ADVANCING
+             COMPUTE jj = jj + 1
+           END-PERFORM.
+           DISPLAY sspace
+         .
+
+       G-maintain-mode SECTION.
+         G-para-1.
+           MOVE SPACE TO maint-cmd.
+           MOVE 0 TO maint-failed.
+           PERFORM UNTIL maint-cmd = 'Q'
+             DISPLAY ' ' UPON SYSOUT
+             DISPLAY 'pqconn maintain (', FUNCTION TRIM(tblname),
+               '): I)nsert  U)pdate  D)elete  Q)uit' UPON SYSOUT
+             DISPLAY 'command: ' WITH NO ADVANCING UPON SYSOUT
+             ACCEPT maint-cmd
+             MOVE FUNCTION UPPER-CASE(maint-cmd) TO maint-cmd
+             EVALUATE maint-cmd
+               WHEN 'I' PERFORM H-maint-insert
+               WHEN 'U' PERFORM I-maint-update
+               WHEN 'D' PERFORM J-maint-delete
+               WHEN 'Q' CONTINUE
+               WHEN OTHER
+                 DISPLAY 'pqconn maintain: unrecognized command'
+                   UPON SYSOUT
+             END-EVALUATE
+           END-PERFORM
+         .
+
+       H-maint-insert SECTION.
+         H-para-1.
+           DISPLAY 'column list (e.g. name,phone,branch): '
+             WITH NO ADVANCING UPON SYSOUT.
+           ACCEPT maint-cols.
+           DISPLAY
+             "value list (e.g. 'Jones','555-1212','BR1'): "
+             WITH NO ADVANCING UPON SYSOUT.
+           ACCEPT maint-vals.
+           INITIALIZE buf.
+           STRING
+             'INSERT INTO ' DELIMITED BY SIZE
+             FUNCTION TRIM(tblname) DELIMITED BY SIZE
+             ' (' DELIMITED BY SIZE
+             FUNCTION TRIM(maint-cols) DELIMITED BY SIZE
+             ') VALUES (' DELIMITED BY SIZE
+             FUNCTION TRIM(maint-vals) DELIMITED BY SIZE
+             ')' DELIMITED BY SIZE
+             INTO buf
+           END-STRING.
+           PERFORM K-exec-maint-stmt
+         .
+
+       I-maint-update SECTION.
+         I-para-1.
+           DISPLAY "SET clause (e.g. phone='555-9999'): "
+             WITH NO ADVANCING UPON SYSOUT.
+           ACCEPT maint-set.
+           DISPLAY 'WHERE clause (e.g. id=3): '
+             WITH NO ADVANCING UPON SYSOUT.
+           ACCEPT maint-where.
+           INITIALIZE buf.
+           STRING
+             'UPDATE ' DELIMITED BY SIZE
+             FUNCTION TRIM(tblname) DELIMITED BY SIZE
+             ' SET ' DELIMITED BY SIZE
+             FUNCTION TRIM(maint-set) DELIMITED BY SIZE
+             ' WHERE ' DELIMITED BY SIZE
+             FUNCTION TRIM(maint-where) DELIMITED BY SIZE
+             INTO buf
+           END-STRING.
+           PERFORM K-exec-maint-stmt
+         .
+
+       J-maint-delete SECTION.
+         J-para-1.
+           DISPLAY 'WHERE clause (e.g. id=3): '
+             WITH NO ADVANCING UPON SYSOUT.
+           ACCEPT maint-where.
+           INITIALIZE buf.
+           STRING
+             'DELETE FROM ' DELIMITED BY SIZE
+             FUNCTION TRIM(tblname) DELIMITED BY SIZE
+             ' WHERE ' DELIMITED BY SIZE
+             FUNCTION TRIM(maint-where) DELIMITED BY SIZE
+             INTO buf
+           END-STRING.
+           PERFORM K-exec-maint-stmt
+         .
+
+       K-exec-maint-stmt SECTION.
+         K-para-1.
+           MOVE 'pqconn' TO sql-job
+           MOVE buf TO sql-text
+           CALL 'sql-log-start' USING sql-log-data.
+           CALL 'PQexec' USING BY VALUE pgconn, BY REFERENCE buf
+             RETURNING pgres.
+           CALL 'PQresultStatus' USING BY VALUE pgres
+             RETURNING pgstate.
+           MOVE pgstate TO sql-status
+           CALL 'sql-log-end' USING sql-log-data.
+           IF pgstate = pgres-command-ok THEN
+             DISPLAY 'pqconn maintain: statement succeeded'
+               UPON SYSOUT
+           ELSE
+             DISPLAY 'pqconn maintain: statement failed, status ',
+               pgstate UPON SYSOUT
+             MOVE 1 TO maint-failed
+           END-IF.
+           CALL 'PQclear' USING BY VALUE pgres
+         .
+
 
 
 
