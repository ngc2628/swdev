@@ -24,15 +24,19 @@
              10 pgport PIC X(8) VALUE "5432".
              10 pguser PIC X(32) VALUE "siberia".
              10 pgpassword PIC X(16) VALUE "tiger".
-             10 pgdatabase PIC X(32) VALUE "mk".  
+             10 pgdatabase PIC X(32) VALUE "mk".
+           05 pgenvbuf PIC X(32) VALUE SPACES.
+           05 override-active PIC 9 VALUE 0.
 
          LOCAL-STORAGE SECTION.
-           
+
          LINKAGE SECTION.
          01 pgtxt USAGE IS POINTER VALUE NULL.
          01 pgstr PIC X(1024) VALUE SPACES.
          01 pgstate PIC S9(32) VALUE 0.
          01 bufp PIC X(1024) BASED VALUE SPACES.
+         01 pgconnover.
+           COPY pgconnover.
 
        PROCEDURE DIVISION USING pgstate, pgstr, pgtxt.
        A-main SECTION.
@@ -73,6 +77,110 @@
 
          ENTRY 'connectionstring' USING pgstate, pgstr.
       *     DISPLAY 'assemble connection string'.
+           MOVE 0 TO override-active.
+           PERFORM Z-build-connectionstring.
+           GOBACK.
+
+      *     same as 'connectionstring', but the caller also passes
+      *     pgconnover - explicit values that take priority over
+      *     both the PQ* environment variables and the compiled-in
+      *     defaults, for a caller that needs to target a specific
+      *     connection (e.g. a second database, or a value it read
+      *     from its own config) without touching the process
+      *     environment.
+         ENTRY 'connectionstring-override' USING pgstate, pgstr,
+             pgconnover.
+           MOVE 1 TO override-active.
+           PERFORM Z-build-connectionstring.
+           GOBACK.
+
+       Z-build-connectionstring SECTION.
+         Z-para-1.
+      *     pull the connection parameters from the environment at
+      *     run time instead of relying on the compiled-in defaults
+      *     above, so a password change or host move needs no
+      *     recompile; a variable that isn't set leaves the
+      *     compiled-in default in place. GnuCOBOL has no
+      *     ACCEPT FROM ENVIRONMENT-VARIABLE literal form, so this
+      *     uses the DISPLAY UPON ENVIRONMENT-NAME / ACCEPT FROM
+      *     ENVIRONMENT-VALUE pair instead.
+           DISPLAY "PQHOST" UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO pgenvbuf.
+           ACCEPT pgenvbuf FROM ENVIRONMENT-VALUE
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF NOT pgenvbuf = SPACES THEN
+             MOVE pgenvbuf TO pghost OF pgconnwords
+           END-IF.
+           DISPLAY "PQHOSTADDR" UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO pgenvbuf.
+           ACCEPT pgenvbuf FROM ENVIRONMENT-VALUE
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF NOT pgenvbuf = SPACES THEN
+             MOVE pgenvbuf TO pghostaddr OF pgconnwords
+           END-IF.
+           DISPLAY "PQPORT" UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO pgenvbuf.
+           ACCEPT pgenvbuf FROM ENVIRONMENT-VALUE
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF NOT pgenvbuf = SPACES THEN
+             MOVE pgenvbuf TO pgport OF pgconnwords
+           END-IF.
+           DISPLAY "PQUSER" UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO pgenvbuf.
+           ACCEPT pgenvbuf FROM ENVIRONMENT-VALUE
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF NOT pgenvbuf = SPACES THEN
+             MOVE pgenvbuf TO pguser OF pgconnwords
+           END-IF.
+           DISPLAY "PQPASSWORD" UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO pgenvbuf.
+           ACCEPT pgenvbuf FROM ENVIRONMENT-VALUE
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF NOT pgenvbuf = SPACES THEN
+             MOVE pgenvbuf TO pgpassword OF pgconnwords
+           END-IF.
+           DISPLAY "PQDATABASE" UPON ENVIRONMENT-NAME.
+           MOVE SPACES TO pgenvbuf.
+           ACCEPT pgenvbuf FROM ENVIRONMENT-VALUE
+             ON EXCEPTION
+               CONTINUE
+           END-ACCEPT.
+           IF NOT pgenvbuf = SPACES THEN
+             MOVE pgenvbuf TO pgdatabase OF pgconnwords
+           END-IF.
+           IF override-active = 1 THEN
+             IF NOT pghost OF pgconnover = SPACES THEN
+               MOVE pghost OF pgconnover TO pghost OF pgconnwords
+             END-IF
+             IF NOT pghostaddr OF pgconnover = SPACES THEN
+               MOVE pghostaddr OF pgconnover
+                 TO pghostaddr OF pgconnwords
+             END-IF
+             IF NOT pgport OF pgconnover = SPACES THEN
+               MOVE pgport OF pgconnover TO pgport OF pgconnwords
+             END-IF
+             IF NOT pguser OF pgconnover = SPACES THEN
+               MOVE pguser OF pgconnover TO pguser OF pgconnwords
+             END-IF
+             IF NOT pgpassword OF pgconnover = SPACES THEN
+               MOVE pgpassword OF pgconnover
+                 TO pgpassword OF pgconnwords
+             END-IF
+             IF NOT pgdatabase OF pgconnover = SPACES THEN
+               MOVE pgdatabase OF pgconnover
+                 TO pgdatabase OF pgconnwords
+             END-IF
+           END-IF.
            INITIALIZE pgstr.
            STRING
              pghost OF pgkeywords DELIMITED BY SPACE
@@ -91,6 +199,6 @@
              pgdatabase OF pgconnwords DELIMITED BY SPACE
              INTO pgstr
            END-STRING.
-           GOBACK.      
 
-           
\ No newline at end of file
+       Z99-exit.
+         EXIT.
