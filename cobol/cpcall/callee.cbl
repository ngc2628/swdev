@@ -1,30 +1,34 @@
-     
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. callee.
-       
-       ENVIRONMENT DIVISION.         
+
+       ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
          01 ii PIC 9(4).
          01 jj PIC 9(4).
-           
+         01 col-index PIC 9(3).
+
        LINKAGE SECTION.
          01 v-ws.
            05 table-data-4-3.
              COPY coor3d.
+         01 table-stats.
+           COPY tablestats.
 
-       PROCEDURE DIVISION USING v-ws.
+       PROCEDURE DIVISION USING v-ws, table-stats.
        A-main SECTION.
          A-para-1.
            PERFORM B-display-table
-           STOP RUN
+           PERFORM C-compute-stats
+           GOBACK
          .
-   
+
        B-display-table SECTION.
          B-para-1.
            PERFORM VARYING ii FROM 1 BY 1 UNTIL ii=4
              display 'col#',ii NO ADVANCING
-           END-PERFORM  
+           END-PERFORM
            DISPLAY ' '
            PERFORM VARYING ii FROM 1 BY 1 UNTIL ii=5
              DISPLAY r-header(ii) NO ADVANCING
@@ -35,4 +39,15 @@
            END-PERFORM
          .
 
+      * computes real column-1 aggregates (via the req 030 shared
+      * tablestats routine) from the table caller passed in, and
+      * hands them back to caller through table-stats rather than
+      * only echoing the raw cells caller already had.
+       C-compute-stats SECTION.
+         C-para-1.
+           MOVE 1 TO col-index
+           CALL 'stats-table-3d' USING table-data-4-3, col-index,
+             table-stats
+         .
+
       * cobc -v -x sub1.cob chk11.cob
