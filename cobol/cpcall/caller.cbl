@@ -1,7 +1,7 @@
-     
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. caller.
-       
+
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -11,17 +11,21 @@
            05 idx PIC 9(4).
            05 table-data-4-3.
              COPY coor3d.
-           
+         01 table-stats.
+           COPY tablestats.
+
        PROCEDURE DIVISION.
        A-main SECTION.
          A-para-1.
            PERFORM B-init-table
-           CALL 'callee' USING table-data-4-3
+           CALL 'callee' USING table-data-4-3, table-stats
+           PERFORM C-display-stats
            STOP RUN
          .
-       
+
        B-init-table SECTION.
          B-para-1.
+           MOVE 4 TO f-length
            PERFORM VARYING ii FROM 1 BY 1 UNTIL ii=5
              STRING
                'row#'
@@ -34,3 +38,10 @@
              END-PERFORM
            END-PERFORM
          .
+
+       C-display-stats SECTION.
+         C-para-1.
+           DISPLAY 'caller: callee returned column 1 stats - count ',
+             st-count, ' sum ', st-sum, ' avg ', st-avg,
+             ' min ', st-min, ' max ', st-max
+         .
