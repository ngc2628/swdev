@@ -3,10 +3,15 @@
          PROGRAM-ID. sort.
        
        ENVIRONMENT DIVISION.
-         INPUT-OUTPUT SECTION.       
-       
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+           SELECT intfile ASSIGN TO arg
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
          FILE SECTION.
+         FD intfile.
+           01 int-record PIC X(80) VALUE SPACES.
          WORKING-STORAGE SECTION.
          LOCAL-STORAGE SECTION.
            01 v-ws.
@@ -20,45 +25,78 @@
              05 idx2 pic 99 value 0.
              05 int-table-sz pic 99 value 20.
              05 int-table-sz-1 pic 99 value 0.
-             05 int-table pic s999 occurs 20. 
+             05 int-table pic s999 occurs 20.
              05 int-table-tmp pic s999 value 0.
-                
+             05 iseof pic 9 value 0.
+             05 dataidx pic 99 value 0.
+             05 linenum pic 9(6) value 0.
+
        PROCEDURE DIVISION.
        a00-start section.
          display 'start1'
-         MOVE SPACES TO arg 
+         MOVE SPACES TO arg
          ACCEPT arg FROM ARGUMENT-VALUE
          IF NOT arg=SPACES then
            DISPLAY 'arg ' arg
-         end-if 
-         display 'start2'
-         move 89 to int-table(1)
-         move 18 to int-table(2)
-         move 77 to int-table(3)
-         move 44 to int-table(4)
-         move 55 to int-table(5)
-         move 33 to int-table(6)
-         move 66 to int-table(7)
-         move 28 to int-table(8)
-         move 11 to int-table(9)
-         move 99 to int-table(10)
-         move 40 to int-table(11)
-         move 12 to int-table(12)
-         move 87 to int-table(13)
-         move 20 to int-table(14)
-         move 38 to int-table(15)
-         move 48 to int-table(16)
-         move 78 to int-table(17)
-         move 68 to int-table(18)
-         move 58 to int-table(19)
-         move 23 to int-table(20)
+           perform g00-read-file
+         else
+           move 89 to int-table(1)
+           move 18 to int-table(2)
+           move 77 to int-table(3)
+           move 44 to int-table(4)
+           move 55 to int-table(5)
+           move 33 to int-table(6)
+           move 66 to int-table(7)
+           move 28 to int-table(8)
+           move 11 to int-table(9)
+           move 99 to int-table(10)
+           move 40 to int-table(11)
+           move 12 to int-table(12)
+           move 87 to int-table(13)
+           move 20 to int-table(14)
+           move 38 to int-table(15)
+           move 48 to int-table(16)
+           move 78 to int-table(17)
+           move 68 to int-table(18)
+           move 58 to int-table(19)
+           move 23 to int-table(20)
+         end-if
          display 'start3'
          perform b01-bubble
          display 'start4'
          .
-       a99-end. 
+       a99-end.
          STOP RUN
          .
+       g00-read-file section.
+         move 0 to dataidx
+         move 0 to iseof
+         open input intfile
+         perform until iseof=1
+           read intfile into int-record
+           at end
+             move 1 to iseof
+           not at end
+             if int-record = spaces then
+               continue
+             end-if
+             add 1 to linenum
+             if function test-numval(function trim(int-record))
+                 = 0 then
+               if dataidx < 20 then
+                 add 1 to dataidx
+                 move function numval(int-record)
+                   to int-table(dataidx)
+               end-if
+             else
+               display 'sort: bad row at line ', linenum,
+                 ' skipped: ', function trim(int-record)
+             end-if
+           end-read
+         end-perform
+         close intfile
+         move dataidx to int-table-sz
+         .
        b00-bubble section.   
          compute ii = int-table-sz
          perform until ii = 2
