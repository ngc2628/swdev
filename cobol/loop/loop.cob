@@ -1,24 +1,93 @@
-     
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. loop.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT stepfile ASSIGN TO stepfname
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD stepfile.
+         01 step-record PIC X(30) VALUE SPACES.
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
          01 v-local.
            05  m_id  PIC 9(4) value 1841.
            05  m_name  PIC A(15) value 'tiger'.
-       
+         01 v-ws.
+           05 stepfname PIC A(128) VALUE SPACES.
+           05 step-call-name PIC X(30) VALUE SPACES.
+           05 iseof PIC 9 VALUE 0.
+           05 stepnum PIC 9(3) VALUE 0.
+         01 trace-data.
+           COPY tracelog.
+
        PROCEDURE DIVISION.
        A-main SECTION.
          A-para-1.
+           ACCEPT stepfname FROM ARGUMENT-VALUE
+             ON EXCEPTION
+               MOVE SPACES TO stepfname
+           END-ACCEPT
+           IF stepfname = SPACES THEN
+             MOVE 'steps.cfg' TO stepfname
+           END-IF
            DISPLAY "id, name " m_id, " ", m_name
-           CALL 'sub1' USING v-local
-           DISPLAY "id, name " m_id, " ", m_name
-           CALL 'sub2' USING v-local
-           STOP RUN.
+           PERFORM B-dispatch
+         .
+         A-para-2.
+           STOP RUN
          .
 
+       B-dispatch SECTION.
+         B-para-1.
+           MOVE 0 TO iseof
+           MOVE 0 TO stepnum
+           OPEN INPUT stepfile
+           PERFORM UNTIL iseof = 1
+             READ stepfile INTO step-record
+               AT END
+                 MOVE 1 TO iseof
+               NOT AT END
+                 IF NOT step-record = SPACES THEN
+                   ADD 1 TO stepnum
+                   MOVE FUNCTION TRIM(step-record) TO step-call-name
+                   DISPLAY 'loop: step ', stepnum, ': ',
+                     FUNCTION TRIM(step-call-name)
+                   MOVE 'loop' TO trc-job
+                   MOVE step-call-name TO trc-step
+                   CALL 'trace-log-start' USING trace-data
+                   CALL step-call-name USING v-local
+                     ON EXCEPTION
+                       DISPLAY 'loop: step ', stepnum, ' (',
+                         FUNCTION TRIM(step-call-name),
+                         ') not found, stopping'
+                       MOVE 1 TO iseof
+                       MOVE 8 TO RETURN-CODE
+                   END-CALL
+                   MOVE RETURN-CODE TO trc-status
+                   IF iseof = 0 AND RETURN-CODE NOT = 0 THEN
+                     DISPLAY 'loop: step ', stepnum, ' (',
+                       FUNCTION TRIM(step-call-name),
+                       ') failed, return code ', RETURN-CODE
+                     MOVE 1 TO iseof
+                   END-IF
+      *            trace-log-end is an IS INITIAL subprogram, which
+      *            resets RETURN-CODE to 0 on its own GOBACK (see
+      *            req 032's note on sort.cbl) - call it last, after
+      *            RETURN-CODE has already been consumed above, and
+      *            restore it from trc-status afterward so a failed
+      *            step's RETURN-CODE survives to STOP RUN instead of
+      *            being silently reset to 0 by the logging call.
+                   CALL 'trace-log-end' USING trace-data
+                   MOVE trc-status TO RETURN-CODE
+                 END-IF
+             END-READ
+           END-PERFORM
+           CLOSE stepfile
+           .
+
       * cobc -v -x sub1.cob chk11.cob
