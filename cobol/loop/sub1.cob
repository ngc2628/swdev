@@ -16,8 +16,14 @@
        A-main SECTION.
          A-para-1.
            DISPLAY 'call sub1'
-           MOVE 11 TO p_id
-           COMPUTE ii = ii + 1
-           DISPLAY ii
+           IF p_name = SPACES THEN
+             DISPLAY 'sub1: missing name, failing'
+             MOVE 8 TO RETURN-CODE
+           ELSE
+             MOVE 11 TO p_id
+             COMPUTE ii = ii + 1
+             DISPLAY ii
+             MOVE 0 TO RETURN-CODE
+           END-IF
            EXIT PROGRAM
-         .      
+         .
