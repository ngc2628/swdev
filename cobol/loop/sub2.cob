@@ -8,6 +8,8 @@
        LOCAL-STORAGE SECTION.
          01 v-loc.
            05 m_cnt PIC 9(2) value 0.
+         01 trace-data.
+           COPY tracelog.
        LINKAGE SECTION.
          01 v-lnk.
            05 p_id PIC 9(4).
@@ -18,10 +20,15 @@
        A-main SECTION.
          A-para-1.
            DISPLAY 'call sub2'
+           IF p_id = 0 THEN
+             DISPLAY 'sub2: missing id, failing'
+             MOVE 8 TO RETURN-CODE
+             GO TO A-para-2
+           END-IF
            PERFORM B-loop1
            PERFORM C-loop2
            MOVE p_id TO m_cnt
-           PERFORM UNTIL m_cnt=0 
+           PERFORM UNTIL m_cnt=0
              COMPUTE m_cnt = m_cnt - 1
              DISPLAY m_cnt
            END-PERFORM
@@ -29,16 +36,31 @@
              DISPLAY m_cnt
              COMPUTE m_cnt = m_cnt + 1
            END-PERFORM
+           MOVE 0 TO RETURN-CODE
+         .
+         A-para-2.
            EXIT PROGRAM
-         . 
+         .
 
+      *  req 048 bracketed loop.cob's dispatch CALL to sub1/sub2 with
+      *  trace-log-start/trace-log-end, but left these two sections'
+      *  own bare DISPLAYs untouched - give each its own trace.log
+      *  line too, the same job/step convention loop.cob uses.
        B-loop1 SECTION.
          B-para-1.
-           DISPLAY 'ko'. 
+           MOVE 'sub2' TO trc-job
+           MOVE 'B-loop1' TO trc-step
+           CALL 'trace-log-start' USING trace-data
+           DISPLAY 'sub2: B-loop1'
+           CALL 'trace-log-end' USING trace-data.
 
        C-loop2 SECTION.
          C-para-1.
-           DISPLAY 'ok'.
+           MOVE 'sub2' TO trc-job
+           MOVE 'C-loop2' TO trc-step
+           CALL 'trace-log-start' USING trace-data
+           DISPLAY 'sub2: C-loop2'
+           CALL 'trace-log-end' USING trace-data.
 
 
         
