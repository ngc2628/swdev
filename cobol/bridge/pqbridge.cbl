@@ -0,0 +1,184 @@
+
+       identification division.
+         program-id. pqbridge.
+
+      * bridges a pqconn.cob result export (req 024's space-delimited
+      * SYSOUT mirror, one query-result row per line, column order
+      * matching the query's SELECT list) into the coor1d.cpy
+      * line-sequential layout sort.cbl/table.cbl already read, so a
+      * DB-backed query can be sorted/reported with those tools
+      * without pqconn ever needing to know about that layout itself.
+
+       environment division.
+         input-output section.
+         file-control.
+           select tableinp assign to fname
+           organization is line sequential.
+           select tableout assign to foutname
+           organization is line sequential.
+
+       data division.
+         file section.
+         fd tableinp.
+           01 table-record pic a(255) value spaces.
+         fd tableout.
+           01 table-out-record pic a(255) value spaces.
+         working-storage section.
+         local-storage section.
+           01 v-ws.
+             05 fname pic a(128) value spaces.
+             05 foutname pic a(128) value spaces.
+             05 hdr-col-arg pic x(2) value spaces.
+             05 val-col-arg pic x(2) value spaces.
+             05 hdr-label-arg pic x(6) value spaces.
+             05 hdr-col pic 99 value 1.
+             05 val-col pic 99 value 2.
+             05 iseof pic 9 value 0.
+             05 cntrec pic 9(6) value 0.
+             05 dataidx pic 9(3) value 0.
+             05 linenum pic 9(6) value 0.
+             05 r-header-in pic x(32) value spaces.
+             05 t-val-in pic x(32) value spaces.
+             05 idx1 pic 9(3) value 0.
+             05 truncated-warned pic 9 value 0.
+             05 tok-tab pic x(32) occurs 10 times.
+             05 number53.
+               copy num53.
+             05 table-data-1d.
+               copy coor1d.
+
+       procedure division.
+       a00-start section.
+         accept fname from argument-value
+         if fname = spaces then
+           display
+             'usage: pqbridge pq-export-file out-table-file ',
+             '[r-header-col] [t-val-col] [header-label]'
+           go to a99-end
+         end-if
+         accept foutname from argument-value
+         if foutname = spaces then
+           display
+             'usage: pqbridge pq-export-file out-table-file ',
+             '[r-header-col] [t-val-col] [header-label]'
+           go to a99-end
+         end-if
+         accept hdr-col-arg from argument-value
+           on exception
+             move spaces to hdr-col-arg
+         end-accept
+         if not hdr-col-arg = spaces
+             and function test-numval(hdr-col-arg) = 0 then
+           move hdr-col-arg to hdr-col
+         end-if
+         accept val-col-arg from argument-value
+           on exception
+             move spaces to val-col-arg
+         end-accept
+         if not val-col-arg = spaces
+             and function test-numval(val-col-arg) = 0 then
+           move val-col-arg to val-col
+         end-if
+         accept hdr-label-arg from argument-value
+           on exception
+             move spaces to hdr-label-arg
+         end-accept
+         if hdr-label-arg = spaces then
+           move 'PQDATA' to hdr-label-arg
+         end-if
+         if hdr-col < 1 or hdr-col > 10 or val-col < 1
+             or val-col > 10 then
+           display
+             'pqbridge: r-header-col/t-val-col must be 1 through 10'
+           go to a99-end
+         end-if
+         perform g00-read-pq-export
+         perform e00-write-table
+         display 'pqbridge: wrote ', dataidx, ' row(s) to ',
+           function trim(foutname)
+         .
+       a99-end.
+         stop run
+         .
+
+       e00-write-table section.
+         open output tableout
+         move hdr-label-arg to table-out-record
+         write table-out-record
+         move 1 to idx1
+         perform until dataidx < idx1
+           move spaces to table-out-record
+           move t-val(idx1) to float53
+           call 'trim-float53' using number53
+           string
+             r-header(idx1) delimited by size
+             space delimited by size
+             function trim(numstr53) delimited by size
+             into table-out-record
+           end-string
+           write table-out-record
+           add 1 to idx1
+         end-perform
+         close tableout
+         .
+
+       e99-exit.
+         exit
+         .
+
+       g00-read-pq-export section.
+         move 0 to cntrec
+         move 0 to iseof
+         move 0 to dataidx
+         open input tableinp
+         perform until iseof = 1
+           read tableinp into table-record
+           at end
+             move 1 to iseof
+           not at end
+             if table-record = spaces then
+               continue
+             end-if
+             add 1 to cntrec
+             move spaces to tok-tab(1)
+             move spaces to tok-tab(2)
+             move spaces to tok-tab(3)
+             move spaces to tok-tab(4)
+             move spaces to tok-tab(5)
+             move spaces to tok-tab(6)
+             move spaces to tok-tab(7)
+             move spaces to tok-tab(8)
+             move spaces to tok-tab(9)
+             move spaces to tok-tab(10)
+             unstring table-record delimited by all space
+               into tok-tab(1) tok-tab(2) tok-tab(3) tok-tab(4)
+                 tok-tab(5) tok-tab(6) tok-tab(7) tok-tab(8)
+                 tok-tab(9) tok-tab(10)
+             end-unstring
+             move tok-tab(hdr-col) to r-header-in
+             move tok-tab(val-col) to t-val-in
+             if function test-numval(t-val-in) not = 0 then
+               display 'pqbridge: bad row at line ', cntrec,
+                 ' skipped: ', function trim(table-record)
+             else
+               if dataidx >= 999 then
+                 if truncated-warned = 0 then
+                   display 'pqbridge: input exceeds table capacity ',
+                     'of 999 rows, extra rows ignored'
+                   move 1 to truncated-warned
+                 end-if
+               else
+                 add 1 to dataidx
+                 move r-header-in to r-header(dataidx)
+                 move t-val-in to t-val(dataidx)
+               end-if
+             end-if
+           end-read
+         end-perform
+         close tableinp
+         move dataidx to t-length
+         .
+
+       g99-exit.
+         exit
+         .
