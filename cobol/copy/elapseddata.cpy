@@ -0,0 +1,8 @@
+
+      * structure elapsed - result of now-str.cbl's elapsed-now-str
+      * entry point, holding the difference between a start and end
+      * datetime-data pair.
+           10 e_hours PIC 9(4).
+           10 e_minutes PIC 9(2).
+           10 e_seconds PIC 9(2).
+           10 elapsed-str PIC X(11).
