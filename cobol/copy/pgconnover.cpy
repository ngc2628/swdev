@@ -0,0 +1,14 @@
+
+      * table struct pgconnover - explicit connection-target values a
+      * caller can pass straight into strings.cob's
+      * 'connectionstring-override' entry. Any field left SPACES
+      * falls through to the PQ* environment variable for that
+      * setting (req 018), and from there to the compiled-in
+      * default, so a caller only needs to set the fields it wants
+      * to pin.
+           10 pghost PIC X(32) VALUE SPACES.
+           10 pghostaddr PIC X(16) VALUE SPACES.
+           10 pgport PIC X(8) VALUE SPACES.
+           10 pguser PIC X(32) VALUE SPACES.
+           10 pgpassword PIC X(16) VALUE SPACES.
+           10 pgdatabase PIC X(32) VALUE SPACES.
