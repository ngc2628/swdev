@@ -0,0 +1,8 @@
+
+      * table struct table-stats - aggregate figures returned by
+      * utl/tablestats.cbl's stats-table-1d/stats-table-3d entries.
+           10 st-count PIC 9(8) VALUE 0.
+           10 st-sum PIC S9(16)V9(2) COMP-3 VALUE 0.
+           10 st-avg PIC 9(16).9(15) VALUE 0.0.
+           10 st-min PIC 9(16).9(15) VALUE 0.0.
+           10 st-max PIC 9(16).9(15) VALUE 0.0.
