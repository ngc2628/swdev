@@ -1,9 +1,18 @@
 
       * table struct table-data-3d.
+      * col-length caps at 10: GnuCOBOL 3.2.0 rejects an
+      * OCCURS DEPENDING ON on c-header (not the record's last
+      * item once t-row follows it) and a nested OCCURS DEPENDING
+      * on t-col inside t-row's own OCCURS DEPENDING ON f-length,
+      * so the column count is enforced in the procedure division
+      * against a fixed-size 10-column table instead of a second
+      * ODO table.
            10 f-length PIC 9(3).
-           10 c-header PIC X(6) OCCURS 3 TIMES.
+           10 col-length PIC 9(2) VALUE 3.
+           10 c-header PIC X(6) OCCURS 10 TIMES.
            10 t-row OCCURS 1 TO 1000 TIMES DEPENDING ON f-length.
              15 r-header PIC X(32).
-             15 t-col OCCURS 3 TIMES.
+             15 row-col-length PIC 9(2) VALUE 0.
+             15 t-col OCCURS 10 TIMES.
                20 t-val PIC 9(16).9(15) VALUE 0.0.
 
