@@ -0,0 +1,7 @@
+
+      * table struct number53.
+           10 float53 pic 9(16).9(15) value 0.0.
+           10 int53 pic s9(8) value 0.
+           10 numstr53 pic x(32) value spaces.
+           10 dp53 pic 9(2) value 15.
+           10 curr-symbol53 pic x(3) value spaces.
