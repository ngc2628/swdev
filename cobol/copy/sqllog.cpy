@@ -0,0 +1,16 @@
+
+      * structure sql-log - one row per SQL statement pqconn issues,
+      * passed to utl/sql-log.cbl's sql-log-start/sql-log-end entry
+      * points. sql-start-data/sql-end-data carry the full
+      * datetimedata structure (not just its formatted string) so
+      * sql-log-end can hand them to now-str.cbl's elapsed-now-str
+      * entry and get a timing figure, the same way audit-log.cbl's
+      * aud-start-str/aud-end-str pair brackets a whole job.
+           05 sql-job pic x(16) value spaces.
+           05 sql-text pic x(1024) value spaces.
+           05 sql-start-data.
+             COPY datetimedata.
+           05 sql-end-data.
+             COPY datetimedata.
+           05 sql-elapsed-str pic x(11) value spaces.
+           05 sql-status pic s9(9) value 0.
