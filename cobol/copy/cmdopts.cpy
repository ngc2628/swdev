@@ -0,0 +1,6 @@
+
+      * command-line options recognized by cmdline.cbl's B-ARG
+      * section (-v verbose, -f filename), passed to sub1/sub2 as
+      * structured data instead of a single raw argument string.
+           10 opt-verbose PIC 9 VALUE 0.
+           10 opt-fname PIC X(128) VALUE SPACES.
