@@ -0,0 +1,17 @@
+
+      * structure trace-log - one row per subprogram CALL in a
+      * dispatch chain (e.g. loop.cob's B-dispatch), passed to
+      * utl/trace-log.cbl's trace-log-start/trace-log-end entry
+      * points. Mirrors sqllog.cpy's shape (trc-start-data/
+      * trc-end-data carry the full datetimedata structure, not just
+      * its formatted string, so trace-log-end can hand them to
+      * now-str.cbl's elapsed-now-str entry for a per-step timing
+      * figure).
+           05 trc-job pic x(16) value spaces.
+           05 trc-step pic x(30) value spaces.
+           05 trc-start-data.
+             COPY datetimedata.
+           05 trc-end-data.
+             COPY datetimedata.
+           05 trc-elapsed-str pic x(11) value spaces.
+           05 trc-status pic s9(9) value 0.
