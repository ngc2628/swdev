@@ -0,0 +1,9 @@
+
+      * structure audit-log - one row per batch step, passed to
+      * utl/audit-log.cbl's audit-start/audit-end entry points
+           10 aud-job pic x(16) value spaces.
+           10 aud-start-str pic x(19) value spaces.
+           10 aud-end-str pic x(19) value spaces.
+           10 aud-rows-read pic 9(8) value 0.
+           10 aud-rows-written pic 9(8) value 0.
+           10 aud-status pic x(8) value spaces.
