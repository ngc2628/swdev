@@ -0,0 +1,4 @@
+
+      * structure person-id/name.
+           10 m_id PIC 9(4) VALUE 0.
+           10 m_name PIC A(15) VALUE SPACES.
