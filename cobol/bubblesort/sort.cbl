@@ -6,26 +6,68 @@
          input-output section.
          file-control.
            select tableinp assign to fname
-           organization is line sequential.      
-       
+           organization is line sequential.
+           select tableout assign to foutname
+           organization is line sequential.
+           select ckptfile assign to ckptname
+           organization is line sequential.
+
        data division.
          file section.
          fd tableinp.
            01 table-record pic a(255) value spaces.
+         fd tableout.
+           01 table-out-record pic a(255) value spaces.
+         fd ckptfile.
+           01 ckpt-rec pic a(255) value spaces.
          working-storage section.
          local-storage section.
            01 v-ws.
              05 fname pic a(128) value spaces.
+             05 foutname pic a(132) value spaces.
+             05 sortdir pic x value 'A'.
+             05 sortkey pic x value 'V'.
              05 iseof pic 9 value 0.
              05 cntrec pic 9(6) value 0.
-             05 ii pic 99 value 1.
-             05 jj pic 99 value 1.
+             05 ii pic 9(3) value 1.
+             05 jj pic 9(3) value 1.
              05 cmpres pic S9 value 0.
-             05 idx1 pic 99 value 0.
-             05 idx2 pic 99 value 0.
+             05 idx1 pic 9(3) value 0.
+             05 idx2 pic 9(3) value 0.
              05 t-val-tmp pic 9(16).9(15) value 0.0.
+             05 r-header-tmp pic x(32) value spaces.
+             05 r-header-in pic x(32) value spaces.
+             05 t-val-in pic x(32) value spaces.
+             05 t-val-chk pic 9(16).9(15) value 0.0.
+             05 dataidx pic 9(3) value 0.
+             05 linenum pic 9(6) value 0.
+             05 delim-arg pic x(1) value space.
+             05 validate-arg pic x(8) value spaces.
+             05 validate-mode pic 9 value 0.
+             05 rowcount-ok pic 9 value 1.
+             05 bad-row-count pic 9(4) value 0.
+             05 overflow-flag pic 9 value 0.
+             05 dup-count pic 9(4) value 0.
+             05 truncated-warned pic 9 value 0.
+             05 lockname pic x(132) value spaces.
+             05 lock-held pic 9 value 0.
+             05 cmd-buf pic x(1024) value spaces.
+             05 ckptname pic x(132) value spaces.
+             05 ckpt-cntrec pic 9(6) value 0.
+             05 ckpt-eof pic 9 value 0.
+             05 ckpt-num-str pic 9(6) value 0.
+             05 ckpt-ii pic 9(3) value 0.
+             05 ckpt-interval pic 9(6) value 200.
              05 number53.
                COPY num53.
+             05 table-stats.
+               COPY tablestats.
+             05 val-numstr pic x(32) value spaces.
+             05 t-val-num pic 9(16)v9(9) value 0.
+             05 pct-val-num pic 9(16)v9(9) value 0.
+             05 pct-val pic 9(16).9(15) value 0.0.
+             05 audit-data.
+               copy auditlog.
              05 table-data-1d.
                copy coor1d.
                              
@@ -37,25 +79,106 @@
          else
            go to a99-end
          end-if
-         perform f00-table-length
+         perform f00-check-lock
+         if lock-held = 1 then
+           move 4 to return-code
+           go to a99-end
+         end-if
+         accept sortdir from argument-value
+         if sortdir = 'd' then
+           move 'D' to sortdir
+         end-if
+         if not sortdir = 'D' then
+           move 'A' to sortdir
+         end-if
+         accept sortkey from argument-value
+         if sortkey = 'r' then
+           move 'R' to sortkey
+         end-if
+         if not sortkey = 'R' then
+           move 'V' to sortkey
+         end-if
+         accept delim-arg from argument-value
+           on exception
+             move space to delim-arg
+         end-accept
+         if not delim-arg = ',' and not delim-arg = ';' then
+           move space to delim-arg
+         end-if
+         accept validate-arg from argument-value
+           on exception
+             move spaces to validate-arg
+         end-accept
+         if function upper-case(validate-arg) = 'VALIDATE' then
+           move 1 to validate-mode
+         end-if
+         string function trim(fname) '.srt' into foutname
+         move 'sort' to aud-job
+         call 'audit-start' using audit-data
          perform g00-read-file
-         perform b00-bubble
-         perform e00-dsp-table
+         if rowcount-ok = 1 then
+           perform h00-check-dups
+           if validate-mode = 1 then
+             if bad-row-count = 0 and dup-count = 0 then
+               display 'sort: VALIDATE ok - ', dataidx, ' data ',
+                 'row(s) in ', function trim(fname), ' match the ',
+                 'expected coor1d.cpy layout'
+               move 'VALIDATE-OK' to aud-status
+             else
+               display 'sort: VALIDATE failed for ',
+                 function trim(fname), ' - ', bad-row-count,
+                 ' bad row(s), ', dup-count,
+                 ' duplicate r-header row(s)'
+               move 'VALIDATE-FAIL' to aud-status
+               move 0 to rowcount-ok
+             end-if
+             move dataidx to aud-rows-read
+             move 0 to aud-rows-written
+           else
+             perform b00-bubble
+             perform e00-dsp-table
+             move dataidx to aud-rows-read
+             move t-length to aud-rows-written
+             move 'OK' to aud-status
+           end-if
+         else
+           move dataidx to aud-rows-read
+           move 0 to aud-rows-written
+           if validate-mode = 1 then
+             display 'sort: VALIDATE failed for ',
+               function trim(fname)
+             move 'VALIDATE-FAIL' to aud-status
+           else
+             move 'FAIL' to aud-status
+           end-if
+         end-if
+         call 'audit-end' using audit-data
+         perform i00-release-lock
+         if rowcount-ok not = 1 then
+           move 8 to return-code
+         end-if
          .
-       a99-end. 
+       a99-end.
          stop run
        .
 
+      *  selection sort: for each ii, scan the remaining unprocessed
+      *  positions (jj from ii+1 to t-length) and swap into ii
+      *  whenever a better-positioned value turns up - idx1 stays
+      *  fixed at ii on purpose (c00-cmp re-reads t-val(idx1)/
+      *  r-header(idx1) straight from the table each time, so it
+      *  always compares against whatever now sits at ii after an
+      *  earlier swap in this same pass), the same pattern
+      *  cobol/bubble.1/sort.cbl's b01-bubble section already uses.
        b00-bubble section.
          move 1 to ii
-         perform until t-length < ii  
-           tmpobj=t-val(ii)
-           compute jj = ii - 1
-           perform until jj <= 0
+         perform until t-length < ii
+           compute jj = ii + 1
+           perform until t-length < jj
              move ii to idx1
              move jj to idx2
              perform c00-cmp
-             if cmpres < 1 then
+             if cmpres > 0 then
                perform d00-swap
              end-if
              add 1 to jj
@@ -69,12 +192,25 @@
        .
 
        c00-cmp section.
-         if t-val(idx1) < t-val(idx2) then
-           move -1 to cmpres
-         else if t-val(idx2) < t-val(idx1) then
-           move 1 to cmpres
+         if sortkey = 'R' then
+           if r-header(idx1) < r-header(idx2) then
+             move -1 to cmpres
+           else if r-header(idx2) < r-header(idx1) then
+             move 1 to cmpres
+           else
+             move 0 to cmpres
+           end-if
          else
-           move 0 to cmpres
+           if t-val(idx1) < t-val(idx2) then
+             move -1 to cmpres
+           else if t-val(idx2) < t-val(idx1) then
+             move 1 to cmpres
+           else
+             move 0 to cmpres
+           end-if
+         end-if
+         if sortdir = 'D' then
+           compute cmpres = cmpres * -1
          end-if
        .
 
@@ -86,6 +222,9 @@
          move t-val(idx1) to t-val-tmp
          move t-val(idx2) to t-val(idx1)
          move t-val-tmp to t-val(idx2)
+         move r-header(idx1) to r-header-tmp
+         move r-header(idx2) to r-header(idx1)
+         move r-header-tmp to r-header(idx2)
        .
 
        d99-exit.
@@ -93,67 +232,320 @@
        .
 
        e00-dsp-table section.
+         call 'stats-table-1d' using table-data-1d, table-stats
+         open output tableout
+         write table-out-record from c-header
          move 1 to idx1
          perform until t-length < idx1
+           move 15 to dp53
            move t-val(idx1) to float53
            call 'trim-float53' using number53
-           display idx1,' ',function trim(numstr53)
+           move numstr53 to val-numstr
+           if st-sum = 0 then
+             move 0 to pct-val
+           else
+             move t-val(idx1) to t-val-num
+             compute pct-val-num rounded = t-val-num * 100 / st-sum
+             move pct-val-num to pct-val
+           end-if
+           move 2 to dp53
+           move pct-val to float53
+           call 'trim-float53' using number53
+           display idx1,' ',function trim(r-header(idx1)),' ',
+             function trim(val-numstr), ' rank ', idx1,
+             ' pct ', function trim(numstr53), '%'
+           string
+             r-header(idx1) delimited by size
+             delim-arg delimited by size
+             function trim(val-numstr) delimited by size
+             delim-arg delimited by size
+             idx1 delimited by size
+             delim-arg delimited by size
+             function trim(numstr53) delimited by size
+             into table-out-record
+           end-string
+           write table-out-record
+           move spaces to table-out-record
            add 1 to idx1
          end-perform
-       .  
+         close tableout
+       .
 
        e99-exit.
          exit
        .
 
-       f00-table-length section.
-         move 0 to cntrec
-         open input tableinp
-         perform until iseof=1
-           read tableinp into table-record
-           at end
-             move 1 to iseof
-           not at end
-             if not table-record = spaces then
-               add 1 to cntrec
-             end-if
-           end-read
-         end-perform
-         close tableinp
-         subtract 1 from cntrec
-         move cntrec to t-length
-       . 
+       f00-check-lock section.
+         string function trim(fname) '.lock' delimited by size
+           into lockname
+         end-string
+         move spaces to cmd-buf
+         string 'test -e ' function trim(lockname) delimited by size
+           into cmd-buf
+         end-string
+         call "SYSTEM" using cmd-buf
+         if return-code = 0 then
+           display 'sort: table file ', function trim(fname),
+             ' is locked by another run (found ',
+             function trim(lockname), ')'
+           move 1 to lock-held
+         else
+           move 0 to lock-held
+           move spaces to cmd-buf
+           string 'touch ' function trim(lockname) delimited by size
+             into cmd-buf
+           end-string
+           call "SYSTEM" using cmd-buf
+         end-if
+       .
 
        f99-exit.
          exit
-       . 
+       .
 
        g00-read-file section.
          move 0 to cntrec
          move 0 to iseof
+         move 0 to dataidx
+         move 0 to ckpt-cntrec
+         string function trim(fname) '.ckpt' delimited by size
+           into ckptname
+         end-string
+         if validate-mode = 0 then
+           perform g01-load-checkpoint
+         end-if
          open input tableinp
-         perform until iseof=1 or cntrec > t-length
+         perform until iseof=1
            read tableinp into table-record
            at end
              move 1 to iseof
            not at end
              if table-record = spaces then
-               continue 
+               continue
              end-if
              if cntrec = 0 then
                move table-record to c-header
              else
-               unstring table-record delimited by all spaces into
-                 r-header(cntrec),t-val(cntrec)
-               end-unstring
+               if cntrec <= ckpt-cntrec then
+                 continue
+               else
+                 move spaces to r-header-in
+                 move spaces to t-val-in
+                 unstring table-record delimited by all delim-arg
+                   into r-header-in, t-val-in
+                 end-unstring
+                 if function test-numval(t-val-in) not = 0 then
+                   compute linenum = cntrec + 1
+                   display 'sort: bad row at line ', linenum,
+                     ' skipped: ', function trim(table-record)
+                   add 1 to bad-row-count
+                 else
+                   move 0 to overflow-flag
+      *  t-val-chk has the same picture as t-val itself, so this
+      *  compute raises a size error on the same magnitude that
+      *  would otherwise overflow/truncate silently on the move
+      *  into t-val(dataidx) below.
+                   compute t-val-chk = function numval(t-val-in)
+                     on size error
+                       compute linenum = cntrec + 1
+                       display 'sort: bad row at line ', linenum,
+                         ' skipped (value exceeds capacity): ',
+                         function trim(table-record)
+                       add 1 to bad-row-count
+                       move 1 to overflow-flag
+                   end-compute
+                   if overflow-flag = 1 then
+                     continue
+                   else
+                     if dataidx >= 999 then
+                       if truncated-warned = 0 then
+                         display 'sort: input exceeds table capacity ',
+                           'of 999 rows, extra rows ignored'
+                         move 1 to truncated-warned
+                       end-if
+                     else
+                       add 1 to dataidx
+                       move r-header-in to r-header(dataidx)
+                       move t-val-in to t-val(dataidx)
+                       if validate-mode = 0
+                           and function mod(dataidx, ckpt-interval) = 0
+                         move cntrec to ckpt-cntrec
+                         perform g02-write-checkpoint
+                       end-if
+                     end-if
+                   end-if
+                 end-if
+               end-if
              end-if
              add 1 to cntrec
            end-read
          end-perform
          close tableinp
+         if ckpt-cntrec > 0 and cntrec <= ckpt-cntrec then
+           display 'sort: checkpoint ', function trim(ckptname),
+             ' does not match ', function trim(fname),
+             ' (file ends before the checkpoint''s resume point) - ',
+             'remove the checkpoint file and rerun to reprocess it ',
+             'from scratch'
+           move 0 to rowcount-ok
+         else
+           if dataidx = 0 then
+             display 'sort: no data rows found in ',
+               function trim(fname)
+             move 0 to rowcount-ok
+           else
+             move dataidx to t-length
+             if validate-mode = 0 then
+               perform g03-remove-checkpoint
+             end-if
+           end-if
+         end-if
        .
 
        g99-exit.
          exit
        .
 
+      * if an earlier run of this same input file left a checkpoint
+      * behind (e.g. it abended partway through a large load), load
+      * the rows it already validated straight into table-data-1d and
+      * remember how far into tableinp it got, so g00-read-file can
+      * skip re-parsing everything up to that point on this run.
+       g01-load-checkpoint section.
+         move spaces to cmd-buf
+         string 'test -e ' function trim(ckptname) delimited by size
+           into cmd-buf
+         end-string
+         call "SYSTEM" using cmd-buf
+         if return-code = 0 then
+           move 0 to ckpt-eof
+           open input ckptfile
+           read ckptfile into ckpt-rec
+             at end
+               move 1 to ckpt-eof
+           end-read
+           if ckpt-eof = 0 then
+             move ckpt-rec(1:6) to ckpt-num-str
+             move ckpt-num-str to ckpt-cntrec
+           end-if
+           perform until ckpt-eof = 1
+             read ckptfile into ckpt-rec
+               at end
+                 move 1 to ckpt-eof
+               not at end
+                 if dataidx >= 999 then
+                   if truncated-warned = 0 then
+                     display 'sort: input exceeds table capacity ',
+                       'of 999 rows, extra rows ignored'
+                     move 1 to truncated-warned
+                   end-if
+                 else
+                   move spaces to r-header-in
+                   move spaces to t-val-in
+                   unstring ckpt-rec delimited by all delim-arg into
+                     r-header-in, t-val-in
+                   end-unstring
+                   move 0 to overflow-flag
+                   compute t-val-chk = function numval(t-val-in)
+                     on size error
+                       display 'sort: bad row in checkpoint ',
+                         function trim(ckptname),
+                         ' skipped (value exceeds capacity): ',
+                         function trim(ckpt-rec)
+                       add 1 to bad-row-count
+                       move 1 to overflow-flag
+                   end-compute
+                   if overflow-flag = 0 then
+                     add 1 to dataidx
+                     move r-header-in to r-header(dataidx)
+                     move t-val-in to t-val(dataidx)
+                   end-if
+                 end-if
+             end-read
+           end-perform
+           close ckptfile
+           display 'sort: resuming ', function trim(fname),
+             ' from checkpoint at line ', ckpt-cntrec, ' (',
+             dataidx, ' rows already loaded)'
+         end-if
+       .
+
+       g99-load-exit.
+         exit
+       .
+
+      * rewrite the checkpoint with every row validated so far, plus
+      * the tableinp line number they were read up to, so a rerun
+      * after an abend can pick up from here instead of row 1.
+       g02-write-checkpoint section.
+         open output ckptfile
+         move ckpt-cntrec to ckpt-num-str
+         move spaces to ckpt-rec
+         move ckpt-num-str to ckpt-rec(1:6)
+         write ckpt-rec
+         move 1 to ckpt-ii
+         perform until ckpt-ii > dataidx
+           move t-val(ckpt-ii) to float53
+           call 'trim-float53' using number53
+           move spaces to ckpt-rec
+           string
+             function trim(r-header(ckpt-ii)) delimited by size
+             delim-arg delimited by size
+             function trim(numstr53) delimited by size
+             into ckpt-rec
+           end-string
+           write ckpt-rec
+           add 1 to ckpt-ii
+         end-perform
+         close ckptfile
+       .
+
+       g99-write-exit.
+         exit
+       .
+
+       g03-remove-checkpoint section.
+         move spaces to cmd-buf
+         string 'rm -f ' function trim(ckptname) delimited by size
+           into cmd-buf
+         end-string
+         call "SYSTEM" using cmd-buf
+       .
+
+       g99-remove-exit.
+         exit
+       .
+
+       h00-check-dups section.
+         move 1 to idx1
+         perform until t-length < idx1
+           compute jj = idx1 + 1
+           perform until t-length < jj
+             if r-header(idx1) = r-header(jj) then
+               display 'sort: duplicate r-header ',
+                 function trim(r-header(idx1)),
+                 ' at rows ', idx1, ' and ', jj
+               add 1 to dup-count
+             end-if
+             add 1 to jj
+           end-perform
+           add 1 to idx1
+         end-perform
+       .
+
+       h99-exit.
+         exit
+       .
+
+       i00-release-lock section.
+         move spaces to cmd-buf
+         string 'rm -f ' function trim(lockname) delimited by size
+           into cmd-buf
+         end-string
+         call "SYSTEM" using cmd-buf
+       .
+
+       i99-exit.
+         exit
+       .
+
