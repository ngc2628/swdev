@@ -0,0 +1,150 @@
+
+       identification division.
+         program-id. idxlookup.
+
+      * looks up a single r-header in the relative-file/index-file
+      * pair idxbuild produces: the (small) sorted index is loaded
+      * into memory and binary-searched for the matching relative
+      * record number, then a single direct read fetches the row
+      * from the relative data file, so the (potentially large)
+      * data file itself is never scanned.
+
+       environment division.
+         input-output section.
+         file-control.
+           select relfile assign to relname
+           organization is relative
+           access mode is random
+           relative key is rel-key.
+           select idxfile assign to idxname
+           organization is line sequential.
+
+       data division.
+         file section.
+         fd relfile.
+           01 rel-record.
+             05 rel-r-header pic x(32).
+             05 rel-t-val pic s9(16)v9(9) comp-3.
+         fd idxfile.
+           01 idx-in-record pic a(80) value spaces.
+         working-storage section.
+         local-storage section.
+           01 v-ws.
+             05 relname pic a(128) value spaces.
+             05 idxname pic a(128) value spaces.
+             05 lookup-key pic x(32) value spaces.
+             05 iseof pic 9 value 0.
+             05 rel-key pic 9(6) value 0.
+             05 found-flag pic 9 value 0.
+             05 hdr-tok pic x(32) value spaces.
+             05 recnum-tok pic x(32) value spaces.
+             05 lo pic s9(4) value 0.
+             05 hi pic s9(4) value 0.
+             05 mid pic s9(4) value 0.
+             05 truncated-warned pic 9 value 0.
+             05 number53.
+               copy num53.
+           01 key-table.
+             05 key-length pic 9(4) value 0.
+             05 key-header pic x(32) occurs 1000 times.
+             05 key-recnum pic 9(6) occurs 1000 times.
+
+       procedure division.
+       a00-start section.
+         accept relname from argument-value
+         if relname = spaces then
+           display 'usage: idxlookup relative-file index-file ',
+             'r-header'
+           go to a99-end
+         end-if
+         accept idxname from argument-value
+         if idxname = spaces then
+           display 'usage: idxlookup relative-file index-file ',
+             'r-header'
+           go to a99-end
+         end-if
+         accept lookup-key from argument-value
+         if lookup-key = spaces then
+           display 'usage: idxlookup relative-file index-file ',
+             'r-header'
+           go to a99-end
+         end-if
+         perform g00-load-index
+         perform h00-binary-search
+         if found-flag = 1 then
+           perform j00-direct-read
+         else
+           display 'idxlookup: no row for ',
+             function trim(lookup-key)
+         end-if
+         .
+       a99-end.
+         stop run
+         .
+
+       g00-load-index section.
+         move 0 to iseof
+         move 0 to key-length
+         open input idxfile
+         perform until iseof=1
+           read idxfile into idx-in-record
+           at end
+             move 1 to iseof
+           not at end
+             if idx-in-record = spaces then
+               continue
+             else
+               move spaces to hdr-tok
+               move spaces to recnum-tok
+               unstring idx-in-record delimited by all spaces into
+                 hdr-tok, recnum-tok
+               end-unstring
+               if key-length >= 999 then
+                 if truncated-warned = 0 then
+                   display 'idxlookup: index exceeds table capacity ',
+                     'of 999 entries, extra entries ignored'
+                   move 1 to truncated-warned
+                 end-if
+               else
+                 add 1 to key-length
+                 move hdr-tok to key-header(key-length)
+                 move function numval(recnum-tok) to
+                   key-recnum(key-length)
+               end-if
+             end-if
+           end-read
+         end-perform
+         close idxfile
+         .
+
+       h00-binary-search section.
+         move 0 to found-flag
+         move 1 to lo
+         move key-length to hi
+         perform until lo > hi or found-flag = 1
+           compute mid = (lo + hi) / 2
+           if key-header(mid) = lookup-key then
+             move 1 to found-flag
+             move key-recnum(mid) to rel-key
+           else if key-header(mid) < lookup-key then
+             compute lo = mid + 1
+           else
+             compute hi = mid - 1
+           end-if
+         end-perform
+         .
+
+       j00-direct-read section.
+         open input relfile
+         read relfile
+           invalid key
+             display 'idxlookup: index/data mismatch for ',
+               function trim(lookup-key)
+           not invalid key
+             move rel-t-val to float53
+             call 'trim-float53' using number53
+             display function trim(rel-r-header), '  ',
+               function trim(numstr53)
+         end-read
+         close relfile
+         .
