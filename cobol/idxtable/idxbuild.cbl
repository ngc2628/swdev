@@ -0,0 +1,180 @@
+
+       identification division.
+         program-id. idxbuild.
+
+      * builds a relative-organization data file plus a sorted
+      * r-header/relative-record-number index file from a
+      * line-sequential table extract, so idxlookup can fetch a
+      * single row without scanning the data file. GnuCOBOL here
+      * is built without the indexed (ISAM) file handler, so
+      * relative organization plus an in-memory-searchable key
+      * index stands in for a true indexed file.
+
+       environment division.
+         input-output section.
+         file-control.
+           select tableinp assign to fname
+           organization is line sequential.
+           select relfile assign to relname
+           organization is relative
+           access mode is sequential
+           relative key is rel-key.
+           select idxfile assign to idxname
+           organization is line sequential.
+
+       data division.
+         file section.
+         fd tableinp.
+           01 table-record pic a(255) value spaces.
+         fd relfile.
+           01 rel-record.
+             05 rel-r-header pic x(32).
+             05 rel-t-val pic s9(16)v9(9) comp-3.
+         fd idxfile.
+           01 idx-out-record pic x(80) value spaces.
+         working-storage section.
+         local-storage section.
+           01 v-ws.
+             05 fname pic a(128) value spaces.
+             05 relname pic a(128) value spaces.
+             05 idxname pic a(128) value spaces.
+             05 iseof pic 9 value 0.
+             05 cntrec pic 9(6) value 0.
+             05 dataidx pic 9(4) value 0.
+             05 linenum pic 9(6) value 0.
+             05 rel-key pic 9(6) value 0.
+             05 r-header-in pic x(32) value spaces.
+             05 t-val-in pic x(32) value spaces.
+             05 t-val-num pic 9(16)v9(9) value 0.
+             05 ii pic 9(4) value 0.
+             05 jj pic 9(4) value 0.
+             05 jj-1 pic 9(4) value 0.
+             05 idx1 pic 9(4) value 0.
+             05 idx2 pic 9(4) value 0.
+             05 tmp-header pic x(32) value spaces.
+             05 tmp-recnum pic 9(6) value 0.
+             05 truncated-warned pic 9 value 0.
+           01 key-table.
+             05 key-length pic 9(4) value 0.
+             05 key-header pic x(32) occurs 1000 times.
+             05 key-recnum pic 9(6) occurs 1000 times.
+
+       procedure division.
+       a00-start section.
+         accept fname from argument-value
+         if fname = spaces then
+           display 'usage: idxbuild table-extract-file ',
+             'relative-file index-file'
+           go to a99-end
+         end-if
+         accept relname from argument-value
+         if relname = spaces then
+           display 'usage: idxbuild table-extract-file ',
+             'relative-file index-file'
+           go to a99-end
+         end-if
+         accept idxname from argument-value
+         if idxname = spaces then
+           display 'usage: idxbuild table-extract-file ',
+             'relative-file index-file'
+           go to a99-end
+         end-if
+         perform g00-build-relative
+         perform h00-sort-keys
+         perform j00-write-index
+         display 'idxbuild: wrote ', dataidx, ' row(s) to ',
+           function trim(relname), ' and ', function trim(idxname)
+         .
+       a99-end.
+         stop run
+         .
+
+       g00-build-relative section.
+         move 0 to cntrec
+         move 0 to iseof
+         move 0 to dataidx
+         move 0 to key-length
+         open input tableinp
+         open output relfile
+         perform until iseof=1
+           read tableinp into table-record
+           at end
+             move 1 to iseof
+           not at end
+             if table-record not = spaces then
+               if cntrec = 0 then
+                 continue
+               else
+                 move spaces to r-header-in
+                 move spaces to t-val-in
+                 unstring table-record delimited by all spaces into
+                   r-header-in, t-val-in
+                 end-unstring
+                 if function test-numval(t-val-in) not = 0 then
+                   compute linenum = cntrec + 1
+                   display 'idxbuild: bad row at line ', linenum,
+                     ' skipped: ', function trim(table-record)
+                 else
+                   if dataidx >= 999 then
+                     if truncated-warned = 0 then
+                       display 'idxbuild: input exceeds table ',
+                         'capacity of 999 rows, extra rows ignored'
+                       move 1 to truncated-warned
+                     end-if
+                   else
+                     add 1 to dataidx
+                     move r-header-in to rel-r-header
+                     move function numval(t-val-in) to t-val-num
+                     move t-val-num to rel-t-val
+                     move dataidx to rel-key
+                     write rel-record
+                     add 1 to key-length
+                     move r-header-in to key-header(key-length)
+                     move dataidx to key-recnum(key-length)
+                   end-if
+                 end-if
+               end-if
+             end-if
+             add 1 to cntrec
+           end-read
+         end-perform
+         close tableinp
+         close relfile
+         .
+
+       h00-sort-keys section.
+         perform varying ii from 1 by 1 until ii > key-length
+           compute jj-1 = key-length - ii
+           perform varying jj from 1 by 1 until jj > jj-1
+             move jj to idx1
+             compute idx2 = jj + 1
+             if key-header(idx1) > key-header(idx2) then
+               perform i00-swap-keys
+             end-if
+           end-perform
+         end-perform
+         .
+
+       i00-swap-keys section.
+         move key-header(idx1) to tmp-header
+         move key-header(idx2) to key-header(idx1)
+         move tmp-header to key-header(idx2)
+         move key-recnum(idx1) to tmp-recnum
+         move key-recnum(idx2) to key-recnum(idx1)
+         move tmp-recnum to key-recnum(idx2)
+         .
+
+       j00-write-index section.
+         open output idxfile
+         perform varying ii from 1 by 1 until key-length < ii
+           move spaces to idx-out-record
+           string
+             function trim(key-header(ii)) delimited by size
+             ' ' delimited by size
+             key-recnum(ii) delimited by size
+             into idx-out-record
+           end-string
+           write idx-out-record
+         end-perform
+         close idxfile
+         .
